@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author: Simon Ao
+      * Date: 2021/10/30
+      * Purpose: Department-chair course-level statistics - reads
+      *            STUFILE.TXT once, groups the per-slot course codes
+      *            together regardless of which of the five
+      *            COURSE-CODE-n slots they appear in (COURSE-AVERAGE-1
+      *            through COURSE-AVERAGE-5 are otherwise only ever
+      *            combined per-student, never aggregated across the
+      *            population), and prints enrollment count plus
+      *            average score per distinct course code.
+      * Tectonics: cobc
+      * 2021/11/02 SA  210-ADD-COURSE-SLOT now checks COURSE-STATS-TBL's
+      *                 OCCURS 100 limit before adding a new course
+      *                 row, the same way PROGRAM-TBL/COURSE-TBL's own
+      *                 load loops are bounded elsewhere in this shop.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSESTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUFILE-FILE-IN
+               ASSIGN TO "D:\STUFILE.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSESTATS-FILE-OUT
+               ASSIGN TO "D:\COURSESTATS.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUFILE-FILE-IN.
+       01  RAW-INPUT-RECORDS.
+           05 RAW-STUDENT-NUMBER     PIC 9(6).
+           05 RAW-TUITION-OWED       PIC 9(4)V99.
+           05 RAW-STUDENT-NAME       PIC X(40).
+           05 RAW-PROGRAM-OF-STUDY   PIC X(5).
+           05 RAW-COURSE-CODE-1      PIC X(7).
+           05 RAW-COURSE-AVERAGE-1   PIC 9(3).
+           05 RAW-COURSE-CODE-2      PIC X(7).
+           05 RAW-COURSE-AVERAGE-2   PIC 9(3).
+           05 RAW-COURSE-CODE-3      PIC X(7).
+           05 RAW-COURSE-AVERAGE-3   PIC 9(3).
+           05 RAW-COURSE-CODE-4      PIC X(7).
+           05 RAW-COURSE-AVERAGE-4   PIC 9(3).
+           05 RAW-COURSE-CODE-5      PIC X(7).
+           05 RAW-COURSE-AVERAGE-5   PIC 9(3).
+
+       FD  COURSESTATS-FILE-OUT.
+       01  PRINTLINE                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-STUDENT-SW        PIC X(3)  VALUE "NO".
+       01  HEADING-LINE.
+           05 FILLER                PIC X(10) VALUE "COURSE".
+           05 FILLER                PIC X(14) VALUE "ENROLLMENT".
+           05 FILLER                PIC X(14) VALUE "CLASS AVERAGE".
+      *-----------------------------------------------------------------
+      *Distinct-course accumulator table; one row per course code
+      *regardless of which of the five slots it was keyed into
+      *-----------------------------------------------------------------
+       01  COURSE-STATS-TBL.
+           05 COURSE-STATS-COUNT      PIC 9(3)  VALUE ZERO.
+           05 COURSE-STATS-ENTRY OCCURS 100 TIMES.
+               10 STATS-COURSE-CODE    PIC X(7).
+               10 STATS-ENROLLMENT     PIC 9(5).
+               10 STATS-SCORE-TOTAL    PIC 9(7).
+       01  STATS-SUB                  PIC 9(3)  VALUE ZERO.
+       01  STATS-FOUND-SW             PIC X(1)  VALUE "N".
+       01  CURRENT-CODE-WS            PIC X(7).
+       01  CURRENT-AVERAGE-WS         PIC 9(3).
+       01  DETAIL-LINE.
+           05 DETAIL-COURSE-CODE     PIC X(10).
+           05 DETAIL-ENROLLMENT      PIC ZZZZ9.
+           05 FILLER                 PIC X(5) VALUE SPACES.
+           05 DETAIL-CLASS-AVERAGE   PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-COURSE-STATS.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 201-READ-STUDENT-RECORD.
+           PERFORM 202-ACCUMULATE-STUDENT-RECORD
+               UNTIL EOF-STUDENT-SW = "YES".
+           PERFORM 203-PRINT-REPORT.
+           PERFORM 204-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT STUFILE-FILE-IN.
+           OPEN OUTPUT COURSESTATS-FILE-OUT.
+
+       201-READ-STUDENT-RECORD.
+           READ STUFILE-FILE-IN
+               AT END MOVE "YES" TO EOF-STUDENT-SW
+           END-READ.
+
+       202-ACCUMULATE-STUDENT-RECORD.
+           MOVE RAW-COURSE-CODE-1 TO CURRENT-CODE-WS.
+           MOVE RAW-COURSE-AVERAGE-1 TO CURRENT-AVERAGE-WS.
+           PERFORM 210-ADD-COURSE-SLOT.
+           MOVE RAW-COURSE-CODE-2 TO CURRENT-CODE-WS.
+           MOVE RAW-COURSE-AVERAGE-2 TO CURRENT-AVERAGE-WS.
+           PERFORM 210-ADD-COURSE-SLOT.
+           MOVE RAW-COURSE-CODE-3 TO CURRENT-CODE-WS.
+           MOVE RAW-COURSE-AVERAGE-3 TO CURRENT-AVERAGE-WS.
+           PERFORM 210-ADD-COURSE-SLOT.
+           MOVE RAW-COURSE-CODE-4 TO CURRENT-CODE-WS.
+           MOVE RAW-COURSE-AVERAGE-4 TO CURRENT-AVERAGE-WS.
+           PERFORM 210-ADD-COURSE-SLOT.
+           MOVE RAW-COURSE-CODE-5 TO CURRENT-CODE-WS.
+           MOVE RAW-COURSE-AVERAGE-5 TO CURRENT-AVERAGE-WS.
+           PERFORM 210-ADD-COURSE-SLOT.
+           PERFORM 201-READ-STUDENT-RECORD.
+
+      *-----------------------------------------------------------------
+      * Fold one COURSE-CODE/AVERAGE slot into COURSE-STATS-TBL,
+      * adding a new row the first time a course code is seen
+      *-----------------------------------------------------------------
+       210-ADD-COURSE-SLOT.
+           IF CURRENT-CODE-WS NOT = SPACES
+               PERFORM 211-FIND-COURSE-IN-TABLE
+               IF STATS-FOUND-SW = "N"
+                   IF COURSE-STATS-COUNT < 100
+                       ADD 1 TO COURSE-STATS-COUNT
+                       MOVE COURSE-STATS-COUNT TO STATS-SUB
+                       MOVE CURRENT-CODE-WS
+                           TO STATS-COURSE-CODE(STATS-SUB)
+                       MOVE ZERO TO STATS-ENROLLMENT(STATS-SUB)
+                       MOVE ZERO TO STATS-SCORE-TOTAL(STATS-SUB)
+                       MOVE "Y" TO STATS-FOUND-SW
+                   END-IF
+               END-IF
+               IF STATS-FOUND-SW = "Y"
+                   ADD 1 TO STATS-ENROLLMENT(STATS-SUB)
+                   ADD CURRENT-AVERAGE-WS
+                       TO STATS-SCORE-TOTAL(STATS-SUB)
+               END-IF
+           END-IF.
+
+       211-FIND-COURSE-IN-TABLE.
+           MOVE "N" TO STATS-FOUND-SW.
+           PERFORM 212-COMPARE-COURSE-ENTRY
+               VARYING STATS-SUB FROM 1 BY 1
+               UNTIL STATS-SUB > COURSE-STATS-COUNT
+                   OR STATS-FOUND-SW = "Y".
+
+       212-COMPARE-COURSE-ENTRY.
+           IF CURRENT-CODE-WS = STATS-COURSE-CODE(STATS-SUB)
+               MOVE "Y" TO STATS-FOUND-SW
+           END-IF.
+
+       203-PRINT-REPORT.
+           DISPLAY HEADING-LINE.
+           WRITE PRINTLINE FROM HEADING-LINE.
+           PERFORM 220-PRINT-COURSE-LINE
+               VARYING STATS-SUB FROM 1 BY 1
+               UNTIL STATS-SUB > COURSE-STATS-COUNT.
+
+       220-PRINT-COURSE-LINE.
+           MOVE STATS-COURSE-CODE(STATS-SUB) TO DETAIL-COURSE-CODE.
+           MOVE STATS-ENROLLMENT(STATS-SUB) TO DETAIL-ENROLLMENT.
+           DIVIDE STATS-SCORE-TOTAL(STATS-SUB)
+               BY STATS-ENROLLMENT(STATS-SUB)
+               GIVING DETAIL-CLASS-AVERAGE ROUNDED.
+           DISPLAY DETAIL-LINE.
+           WRITE PRINTLINE FROM DETAIL-LINE.
+
+       204-CLOSE-FILES.
+           CLOSE STUFILE-FILE-IN.
+           CLOSE COURSESTATS-FILE-OUT.
+
+       END PROGRAM COURSESTA.
