@@ -5,6 +5,30 @@
 
       *Purpose:The program needs to read student records and course
       *records from external files and generate a student report
+      *MODIFICATION HISTORY:
+      *2021-09-16 SA  Sort the roster by program/name, print a tuition
+      *                subtotal per program and a grand total, and add
+      *                a run-time probation-cutoff selection option.
+      *2021-10-18 SA  Bad input records (non-numeric averages/balances)
+      *                are now trapped and logged to EXCEPTIONS.TXT
+      *                instead of being left to blow up the run.
+      *2021-10-29 SA  Each of the five COURSE-CODE fields is now
+      *                checked against the COURSE.TXT master file; an
+      *                unmatched code is logged to EXCEPTIONS.TXT but
+      *                does not stop the record from reporting.
+      *2021-10-30 SA  A student carrying a PROGRAM-OF-STUDY code that
+      *                isn't on PROGRAM.TXT is now also logged to
+      *                EXCEPTIONS.TXT; the report line still prints
+      *                with "PROGRAM NOT FOUND" as before.
+      *2021-10-31 SA  Carried the new TERM-CODE field on STUFILE.TXT
+      *                through the sort and onto the report line so
+      *                more than one term's records can be on file.
+      *2021-11-02 SA  INITIALIZE READ-FLAG moved from 307 (skipped for
+      *                a probation-filtered-out student) up into 202
+      *                so it resets every iteration; otherwise a
+      *                filtered-out student's leftover "YES" short-
+      *                circuited the next student's program-name
+      *                search and printed a stale program name.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -19,20 +43,57 @@
            SELECT   STUFILE-FILE-IN
                ASSIGN TO "D:\STUFILE.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   STUFILE-SORTED-FILE
+               ASSIGN TO "D:\STUFILESORTED.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   SORT-WORK-FILE
+               ASSIGN TO "SORTWORK.TXT".
            SELECT   PROGRAM-FILE-IN
                ASSIGN TO "D:\PROGRAM.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT   STUFILEOUT-FILE-OUT
                ASSIGN TO "D:\STUFILEOUT.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   EXCEPTION-FILE-OUT
+               ASSIGN TO "D:\EXCEPTIONS.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   GLEXTRACT-FILE-OUT
+               ASSIGN TO "D:\GLEXTRACT.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   COURSE-FILE-IN
+               ASSIGN TO "D:\COURSE.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
       *-----------------------------------------------------------------
-      *Input records for STUFILE.TXT file
+      *Raw (unsorted) input records for STUFILE.TXT file; only used as
+      *the USING file for the sort in 301-OPEN-FILES
       *-----------------------------------------------------------------
        FD  STUFILE-FILE-IN.
+       01  RAW-INPUT-RECORDS.
+           05 RAW-STUDENT-NUMBER     PIC 9(6).
+           05 RAW-TUITION-OWED       PIC 9(4)V99.
+           05 RAW-STUDENT-NAME       PIC X(40).
+           05 RAW-PROGRAM-OF-STUDY   PIC X(5).
+           05 RAW-COURSE-CODE-1      PIC X(7).
+           05 RAW-COURSE-AVERAGE-1   PIC 9(3).
+           05 RAW-COURSE-CODE-2      PIC X(7).
+           05 RAW-COURSE-AVERAGE-2   PIC 9(3).
+           05 RAW-COURSE-CODE-3      PIC X(7).
+           05 RAW-COURSE-AVERAGE-3   PIC 9(3).
+           05 RAW-COURSE-CODE-4      PIC X(7).
+           05 RAW-COURSE-AVERAGE-4   PIC 9(3).
+           05 RAW-COURSE-CODE-5      PIC X(7).
+           05 RAW-COURSE-AVERAGE-5   PIC 9(3).
+           05 RAW-TERM-CODE          PIC X(4).
+
+      *-----------------------------------------------------------------
+      *Student records sorted by PROGRAM-OF-STUDY, STUDENT-NAME; this
+      *is the file 303-READ-STUDENT-RECORD actually reads
+      *-----------------------------------------------------------------
+       FD  STUFILE-SORTED-FILE.
        01  INPUT-RECORDS.
            05 STUDENT-NUMBER        PIC 9(6).
            05 TUITION-OWED          PIC 9(4)V99.
@@ -48,6 +109,28 @@
            05 COURSE-AVERAGE-4      PIC 9(3).
            05 COURSE-CODE-5         PIC X(7).
            05 COURSE-AVERAGE-5      PIC 9(3).
+           05 TERM-CODE             PIC X(4).
+
+      *-----------------------------------------------------------------
+      *Sort work file; key fields mirror INPUT-RECORDS byte-for-byte
+      *-----------------------------------------------------------------
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-STUDENT-NUMBER     PIC 9(6).
+           05 SORT-TUITION-OWED       PIC 9(4)V99.
+           05 SORT-STUDENT-NAME       PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY   PIC X(5).
+           05 SORT-COURSE-CODE-1      PIC X(7).
+           05 SORT-COURSE-AVERAGE-1   PIC 9(3).
+           05 SORT-COURSE-CODE-2      PIC X(7).
+           05 SORT-COURSE-AVERAGE-2   PIC 9(3).
+           05 SORT-COURSE-CODE-3      PIC X(7).
+           05 SORT-COURSE-AVERAGE-3   PIC 9(3).
+           05 SORT-COURSE-CODE-4      PIC X(7).
+           05 SORT-COURSE-AVERAGE-4   PIC 9(3).
+           05 SORT-COURSE-CODE-5      PIC X(7).
+           05 SORT-COURSE-AVERAGE-5   PIC 9(3).
+           05 SORT-TERM-CODE          PIC X(4).
 
       *-----------------------------------------------------------------
       *Input records for PROGRAM.TXT file
@@ -63,6 +146,39 @@
        FD  STUFILEOUT-FILE-OUT.
        01  STUFILEOUT-RECORD         PIC X(83).
 
+      *-----------------------------------------------------------------
+      *Output records for EXCEPTIONS.TXT file; shared with PROJECT3-3.
+      *STUDENT-NUMBER-EXC is alphanumeric on purpose, so a record that
+      *fails the numeric test can still be logged byte-for-byte
+      *-----------------------------------------------------------------
+       FD  EXCEPTION-FILE-OUT.
+       01  EXCEPTION-RECORD-OUT.
+           05 STUDENT-NUMBER-EXC      PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 PROGRAM-CODE-EXC        PIC X(5).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 EXCEPTION-REASON-EXC    PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 EXCEPTION-SOURCE-EXC    PIC X(10).
+
+      *-----------------------------------------------------------------
+      *Comma-delimited extract of the report for the finance/GL system;
+      *built alongside STUFILEOUT-RECORD in 307-OUTPUT-REPORT-RTN
+      *-----------------------------------------------------------------
+       FD  GLEXTRACT-FILE-OUT.
+       01  GLEXTRACT-RECORD-OUT.
+           05 GL-STUDENT-NUMBER-OUT   PIC 9(6).
+           05 FILLER                 PIC X(1) VALUE ",".
+           05 GL-PROGRAM-CODE-OUT     PIC X(5).
+           05 FILLER                 PIC X(1) VALUE ",".
+           05 GL-TUITION-OWED-OUT     PIC 9(4).99.
+
+      *-----------------------------------------------------------------
+      *Input records for COURSE.TXT file
+      *-----------------------------------------------------------------
+       FD  COURSE-FILE-IN.
+           COPY "COURSE-INFOR.TXT".
+
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
       *Output STUFILEOUT information
@@ -75,6 +191,19 @@
            05 PROGRAM-NAME-INFO          PIC X(20).
            05 FILLER                      PIC X(4) VALUE SPACES.
            05 TUITION-OWED-INFO          PIC Z,ZZ9.99.
+           05 FILLER                      PIC X(4) VALUE SPACES.
+           05 TERM-CODE-INFO              PIC X(4).
+      *-----------------------------------------------------------------
+      *Program subtotal and grand total lines
+      *-----------------------------------------------------------------
+       01  SUBTOTAL-LINE.
+           05 FILLER                    PIC X(61) VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE "SUBTOTAL: ".
+           05 SUBTOTAL-AMOUNT-INFO       PIC Z,ZZZ,ZZ9.99.
+       01  GRANDTOTAL-LINE.
+           05 FILLER                    PIC X(58) VALUE SPACES.
+           05 FILLER                    PIC X(13) VALUE "GRAND TOTAL: ".
+           05 GRANDTOTAL-AMOUNT-INFO     PIC Z,ZZZ,ZZ9.99.
       *-----------------------------------------------------------------
       *Describes information for program
       *-----------------------------------------------------------------
@@ -93,6 +222,8 @@
            05 FILLER                PIC X(20) VALUE "PROGRAM".
            05 FILLER                PIC X(1) VALUE SPACES.
            05 FILLER                PIC X(20) VALUE "TUITION OWED".
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 FILLER                PIC X(4) VALUE "TERM".
       *-----------------------------------------------------------------
       *Describes the response of user
       *-----------------------------------------------------------------
@@ -102,6 +233,7 @@
            05 READ-FLAG            PIC X(3) VALUE "NO".
            05 TOTAL-GRADE             PIC 9(3).
            05 FOUND-PROGRAM-CODE   PIC X(5).
+           05 BAD-RECORD-SW        PIC X(1) VALUE "N".
        01  SUBSCRIPT.
            05 SUB-1             PIC 9(2) VALUE 0.
            05 SUB-2             PIC 9(2) VALUE 0.
@@ -109,6 +241,40 @@
            05 SEARCH-FRI-1        PIC 9(2).
            05 SEARCH-FRI-2        PIC 9(2).
            05 WRITE-FRI         PIC 9(2).
+      *-----------------------------------------------------------------
+      *Program-break and selection-option fields
+      *-----------------------------------------------------------------
+       01  CONTROL-BREAK-FIELDS.
+           05 PREVIOUS-PROGRAM-CODE   PIC X(5)     VALUE SPACES.
+           05 FIRST-RECORD-SW         PIC X(1)     VALUE "Y".
+           05 PROGRAM-SUBTOTAL-WS     PIC 9(6)V99  VALUE ZERO.
+           05 GRAND-TOTAL-WS          PIC 9(7)V99  VALUE ZERO.
+       01  SELECTION-PARAMETERS.
+           05 PROBATION-CUTOFF-WS     PIC 9(3)     VALUE ZERO.
+      *-----------------------------------------------------------------
+      *Bad-input-record tracking
+      *-----------------------------------------------------------------
+       01  EXCEPTION-FIELDS.
+           05 EXCEPTION-COUNT-WS      PIC 9(4)     VALUE ZERO.
+           05 EXCEPTION-REASON-WS     PIC X(20).
+           05 COURSE-EXCEPTION-COUNT-WS PIC 9(4)   VALUE ZERO.
+           05 PROGRAM-EXCEPTION-COUNT-WS PIC 9(4)  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *Course-catalog table loaded from COURSE.TXT, used to validate
+      *each COURSE-CODE-n field on the sorted student record
+      *-----------------------------------------------------------------
+       01  COURSE-TBL.
+           05 COURSE-TABLE-COUNT     PIC 9(2)  VALUE ZERO.
+           05 COURSE-VALUES-TBL OCCURS 50 TIMES.
+               10 COURSE-CODE-TBL      PIC X(7).
+               10 COURSE-TITLE-TBL     PIC X(20).
+               10 COURSE-HOURS-TBL     PIC 9(2).
+       01  COURSE-CONTROL-FIELDS.
+           05  EOF-COURSE           PIC X(3)  VALUE "NO".
+           05  COURSE-SUB           PIC 9(2)  VALUE ZERO.
+           05  COURSE-VALID-SW      PIC X(1)  VALUE "N".
+       01  COURSE-CODE-CHECK-WS     PIC X(7).
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -118,7 +284,7 @@
        100-PRODUCE-REPORTS.
            PERFORM 201-INITIATE-REPORTS.
            PERFORM 202-PRODUCE-REPORTS
-             UNTIL EOF-FLAG-TE EQUALS "YES".
+             UNTIL EOF-FLAG-TE IS EQUAL TO "YES".
            PERFORM 203-TERMINATE-REPORTS.
            STOP RUN.
 
@@ -126,10 +292,14 @@
       * Executed paragraph of the start-up procedure
       *-----------------------------------------------------------------
        201-INITIATE-REPORTS.
+           PERFORM 320-ACCEPT-SELECTION-PARAMETER.
            PERFORM 301-OPEN-FILES.
            PERFORM 302-READ-PROGRAM-RECORD
              VARYING SUB-1   FROM  1  BY  1
              UNTIL  EOF-FLAG-RE  IS  EQUAL  TO  "YES".
+           PERFORM 321-LOAD-COURSE-TABLE
+             VARYING COURSE-SUB FROM 1 BY 1
+             UNTIL EOF-COURSE = "YES" OR COURSE-SUB > 50.
            PERFORM 303-READ-STUDENT-RECORD.
            PERFORM 304-OUTPUT-HEADER-FILE.
 
@@ -137,29 +307,58 @@
       * Output student report
       *-----------------------------------------------------------------
        202-PRODUCE-REPORTS.
-           PERFORM 305-SEARCH-PROGRAM-FILE
-             VARYING SUB-1   FROM  1  BY  1
-             UNTIL  SUB-1 > SEARCH-FRI-1 OR READ-FLAG IS EQUAL TO "YES".
-           PERFORM 306-NOT-EXIST-RTN.
-           PERFORM 307-OUTPUT-REPORT-RTN.
+           INITIALIZE READ-FLAG.
+           IF BAD-RECORD-SW = "N"
+               PERFORM 305-SEARCH-PROGRAM-FILE
+                 VARYING SUB-1   FROM  1  BY  1
+                 UNTIL  SUB-1 > SEARCH-FRI-1
+                     OR READ-FLAG IS EQUAL TO "YES"
+               PERFORM 306-NOT-EXIST-RTN
+               PERFORM 308-CHECK-PROGRAM-BREAK
+               IF PROBATION-CUTOFF-WS = ZERO
+                       OR STUDENT-AVERAGE-INFO < PROBATION-CUTOFF-WS
+                   PERFORM 307-OUTPUT-REPORT-RTN
+               END-IF
+           END-IF.
            PERFORM 303-READ-STUDENT-RECORD.
 
       *-----------------------------------------------------------------
       * End a program
       *-----------------------------------------------------------------
        203-TERMINATE-REPORTS.
-           CLOSE STUFILE-FILE-IN.
+           PERFORM 309-PRINT-PROGRAM-SUBTOTAL.
+           MOVE GRAND-TOTAL-WS TO GRANDTOTAL-AMOUNT-INFO.
+           DISPLAY GRANDTOTAL-LINE.
+           WRITE STUFILEOUT-RECORD FROM GRANDTOTAL-LINE.
+           CLOSE STUFILE-SORTED-FILE.
            CLOSE PROGRAM-FILE-IN.
            CLOSE STUFILEOUT-FILE-OUT.
+           CLOSE EXCEPTION-FILE-OUT.
+           CLOSE GLEXTRACT-FILE-OUT.
+           CLOSE COURSE-FILE-IN.
            DISPLAY SEARCH-FRI-2 " STUDENT RECORDS WERE READ. ".
            DISPLAY WRITE-FRI " STUDENT RECORDS WERE OUTPUT. ".
+           DISPLAY EXCEPTION-COUNT-WS " BAD RECORDS WERE REJECTED. ".
+           DISPLAY COURSE-EXCEPTION-COUNT-WS
+               " UNKNOWN COURSE CODES WERE LOGGED. ".
+           DISPLAY PROGRAM-EXCEPTION-COUNT-WS
+               " UNKNOWN PROGRAM CODES WERE LOGGED. ".
       *-----------------------------------------------------------------
-      * Open the file
+      * Open the files; sort the raw student file by program of study
+      * and name within program before any report line is produced
       *-----------------------------------------------------------------
        301-OPEN-FILES.
-           OPEN INPUT STUFILE-FILE-IN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               ON ASCENDING KEY SORT-STUDENT-NAME
+               USING STUFILE-FILE-IN
+               GIVING STUFILE-SORTED-FILE.
+           OPEN INPUT STUFILE-SORTED-FILE.
            OPEN INPUT PROGRAM-FILE-IN.
            OPEN OUTPUT STUFILEOUT-FILE-OUT.
+           OPEN EXTEND EXCEPTION-FILE-OUT.
+           OPEN OUTPUT GLEXTRACT-FILE-OUT.
+           OPEN INPUT COURSE-FILE-IN.
       *-----------------------------------------------------------------
       * Read the program file
       *-----------------------------------------------------------------
@@ -168,27 +367,73 @@
               AT END
               MOVE  "YES"  TO  EOF-FLAG-RE
               NOT AT END
-                 ADD 1 TO SEARCH-FRI-1.
+                 ADD 1 TO SEARCH-FRI-1
                  IF SUB-1 <= SEARCH-FRI-1
                  MOVE PROGRAM-RECORD-IN TO PROGRAM-INFO (SUB-1)
                  END-IF.
 
       *-----------------------------------------------------------------
-      * Read the student file
+      * Read the student file (already sorted by program/name)
       *-----------------------------------------------------------------
        303-READ-STUDENT-RECORD.
-           READ STUFILE-FILE-IN
+           MOVE "N" TO BAD-RECORD-SW.
+           READ STUFILE-SORTED-FILE
               AT END
               MOVE  "YES"  TO  EOF-FLAG-TE
                NOT AT END
                 ADD 1 TO SEARCH-FRI-2
-                MOVE STUDENT-NAME TO STUDENT-NAME-INFO
-                ADD COURSE-AVERAGE-1, COURSE-AVERAGE-2, COURSE-AVERAGE-3
-                COURSE-AVERAGE-4, COURSE-AVERAGE-5 GIVING TOTAL-GRADE
-                DIVIDE TOTAL-GRADE BY 5
-                       GIVING STUDENT-AVERAGE-INFO ROUNDED
-                MOVE TUITION-OWED TO TUITION-OWED-INFO
-                MOVE PROGRAM-OF-STUDY TO FOUND-PROGRAM-CODE.
+                PERFORM 331-VALIDATE-STUDENT-RECORD
+                IF BAD-RECORD-SW = "Y"
+                    PERFORM 330-WRITE-EXCEPTION-RECORD
+                ELSE
+                    MOVE STUDENT-NAME TO STUDENT-NAME-INFO
+                    ADD COURSE-AVERAGE-1, COURSE-AVERAGE-2,
+                        COURSE-AVERAGE-3, COURSE-AVERAGE-4,
+                        COURSE-AVERAGE-5 GIVING TOTAL-GRADE
+                    DIVIDE TOTAL-GRADE BY 5
+                           GIVING STUDENT-AVERAGE-INFO ROUNDED
+                    MOVE TUITION-OWED TO TUITION-OWED-INFO
+                    MOVE TERM-CODE TO TERM-CODE-INFO
+                    MOVE PROGRAM-OF-STUDY TO FOUND-PROGRAM-CODE
+                    PERFORM 332-CHECK-COURSE-CODES
+                END-IF.
+      *-----------------------------------------------------------------
+      * Reject a record whose numeric fields don't contain numeric
+      * data; a bad COURSE-AVERAGE or TUITION-OWED would otherwise
+      * abend the ADD/DIVIDE below
+      *-----------------------------------------------------------------
+       331-VALIDATE-STUDENT-RECORD.
+           IF STUDENT-NUMBER NOT NUMERIC
+               MOVE "Y" TO BAD-RECORD-SW
+               MOVE "BAD STUDENT NO" TO EXCEPTION-REASON-WS
+           ELSE
+               IF TUITION-OWED NOT NUMERIC
+                   MOVE "Y" TO BAD-RECORD-SW
+                   MOVE "BAD TUITION OWED" TO EXCEPTION-REASON-WS
+               ELSE
+                   IF COURSE-AVERAGE-1 NOT NUMERIC
+                       OR COURSE-AVERAGE-2 NOT NUMERIC
+                       OR COURSE-AVERAGE-3 NOT NUMERIC
+                       OR COURSE-AVERAGE-4 NOT NUMERIC
+                       OR COURSE-AVERAGE-5 NOT NUMERIC
+                       MOVE "Y" TO BAD-RECORD-SW
+                       MOVE "BAD COURSE AVERAGE" TO EXCEPTION-REASON-WS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Log a rejected student record to EXCEPTIONS.TXT instead of
+      * letting it abend the ADD/DIVIDE in 303-READ-STUDENT-RECORD
+      *-----------------------------------------------------------------
+       330-WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE PROGRAM-OF-STUDY TO PROGRAM-CODE-EXC.
+           MOVE EXCEPTION-REASON-WS TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT2" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO EXCEPTION-COUNT-WS.
       *-----------------------------------------------------------------
       * Output the student report header
       *-----------------------------------------------------------------
@@ -212,14 +457,145 @@
        306-NOT-EXIST-RTN.
             IF READ-FLAG IS EQUAL TO "NO"
                  MOVE "PROGRAM NOT FOUND" TO PROGRAM-NAME-INFO
+                 PERFORM 337-WRITE-PROGRAM-EXCEPTION
             END-IF.
+
+      *-----------------------------------------------------------------
+      * Log a student carrying an unknown program code to EXCEPTIONS.TXT;
+      * the report line still prints with "PROGRAM NOT FOUND" as before
+      *-----------------------------------------------------------------
+       337-WRITE-PROGRAM-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE FOUND-PROGRAM-CODE TO PROGRAM-CODE-EXC.
+           MOVE "UNKNOWN PROGRAM CODE" TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT2" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO PROGRAM-EXCEPTION-COUNT-WS.
       *-----------------------------------------------------------------
       *Output student report
       *-----------------------------------------------------------------
        307-OUTPUT-REPORT-RTN.
              DISPLAY STUDENT-REPORT-INFO.
              WRITE STUFILEOUT-RECORD FROM STUDENT-REPORT-INFO.
+             MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER-OUT.
+             MOVE FOUND-PROGRAM-CODE TO GL-PROGRAM-CODE-OUT.
+             MOVE TUITION-OWED TO GL-TUITION-OWED-OUT.
+             WRITE GLEXTRACT-RECORD-OUT.
              ADD 1 TO WRITE-FRI.
-             INITIALIZE READ-FLAG.
+             ADD TUITION-OWED TO PROGRAM-SUBTOTAL-WS.
+             ADD TUITION-OWED TO GRAND-TOTAL-WS.
+
+      *-----------------------------------------------------------------
+      * Detect a change of PROGRAM-OF-STUDY and print the subtotal
+      * line for the program that just ended
+      *-----------------------------------------------------------------
+       308-CHECK-PROGRAM-BREAK.
+           IF FIRST-RECORD-SW = "Y"
+               MOVE FOUND-PROGRAM-CODE TO PREVIOUS-PROGRAM-CODE
+               MOVE "N" TO FIRST-RECORD-SW
+           ELSE
+               IF FOUND-PROGRAM-CODE NOT = PREVIOUS-PROGRAM-CODE
+                   PERFORM 309-PRINT-PROGRAM-SUBTOTAL
+                   MOVE FOUND-PROGRAM-CODE TO PREVIOUS-PROGRAM-CODE
+               END-IF
+           END-IF.
+
+       309-PRINT-PROGRAM-SUBTOTAL.
+           MOVE PROGRAM-SUBTOTAL-WS TO SUBTOTAL-AMOUNT-INFO.
+           DISPLAY SUBTOTAL-LINE.
+           WRITE STUFILEOUT-RECORD FROM SUBTOTAL-LINE.
+           MOVE ZERO TO PROGRAM-SUBTOTAL-WS.
+
+      *-----------------------------------------------------------------
+      * Ask for an optional academic-probation cutoff; a non-zero
+      * value limits the report to students below that average
+      *-----------------------------------------------------------------
+       320-ACCEPT-SELECTION-PARAMETER.
+           DISPLAY "Enter probation cutoff average, or 0 for all "
+                   "students: ".
+           ACCEPT PROBATION-CUTOFF-WS.
+
+      *-----------------------------------------------------------------
+      * Load every course-catalog row from COURSE.TXT into memory
+      *-----------------------------------------------------------------
+       321-LOAD-COURSE-TABLE.
+           READ COURSE-FILE-IN
+               AT END
+                   MOVE "YES" TO EOF-COURSE
+               NOT AT END
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-INFOR TO
+                       COURSE-VALUES-TBL(COURSE-TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Check each non-blank COURSE-CODE-n against COURSE-TBL; an
+      * unmatched code is logged to EXCEPTIONS.TXT but the record
+      * still reports normally
+      *-----------------------------------------------------------------
+       332-CHECK-COURSE-CODES.
+           IF COURSE-CODE-1 NOT = SPACES
+               MOVE COURSE-CODE-1 TO COURSE-CODE-CHECK-WS
+               PERFORM 333-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 334-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               MOVE COURSE-CODE-2 TO COURSE-CODE-CHECK-WS
+               PERFORM 333-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 334-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               MOVE COURSE-CODE-3 TO COURSE-CODE-CHECK-WS
+               PERFORM 333-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 334-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               MOVE COURSE-CODE-4 TO COURSE-CODE-CHECK-WS
+               PERFORM 333-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 334-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               MOVE COURSE-CODE-5 TO COURSE-CODE-CHECK-WS
+               PERFORM 333-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 334-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Search COURSE-TBL for COURSE-CODE-CHECK-WS
+      *-----------------------------------------------------------------
+       333-LOOKUP-COURSE-CODE.
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 335-COMPARE-COURSE-CODE
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > COURSE-TABLE-COUNT
+                   OR COURSE-VALID-SW = "Y".
+
+       335-COMPARE-COURSE-CODE.
+           IF COURSE-CODE-CHECK-WS = COURSE-CODE-TBL(COURSE-SUB)
+               MOVE "Y" TO COURSE-VALID-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Log an unmatched course code to EXCEPTIONS.TXT
+      *-----------------------------------------------------------------
+       334-WRITE-COURSE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE PROGRAM-OF-STUDY TO PROGRAM-CODE-EXC.
+           MOVE "UNKNOWN COURSE CODE" TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT2" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO COURSE-EXCEPTION-COUNT-WS.
 
        END PROGRAM Project2.
