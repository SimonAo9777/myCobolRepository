@@ -0,0 +1,249 @@
+      ******************************************************************
+      * Author: Simon Ao
+      * Date: 2021/09/09
+      * Purpose: Add, change and delete PROGRAM-CODE/PROGRAM-NAME rows
+      *            in PROGRAM.TXT, the table both Project2 and
+      *            PROJECT3-3 load at start-up, instead of that file
+      *            being hand-edited in a text editor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAM-FILE
+                ASSIGN TO "PROGRAM.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-CHECK-FILE
+                ASSIGN TO "STUFILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGRAM-FILE.
+           COPY "PROGRAM-INFOR.TXT".
+
+      *-----------------------------------------------------------------
+      * Same layout as Project2's INPUT-RECORDS; only PROGRAM-OF-STUDY
+      * is used, to see whether a program code is still referenced
+      *-----------------------------------------------------------------
+       FD  STUDENT-CHECK-FILE.
+       01  STUDENT-CHECK-RECORD.
+           05 STUDENT-NUMBER-CHK      PIC 9(6).
+           05 TUITION-OWED-CHK        PIC 9(4)V99.
+           05 STUDENT-NAME-CHK        PIC X(40).
+           05 PROGRAM-OF-STUDY-CHK    PIC X(5).
+           05 FILLER                  PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-TBL.
+           05 PROGRAM-VALUES-TBL OCCURS 20 TIMES.
+               10 PROGRAM-CODE-TBL     PIC X(5).
+               10 PROGRAM-NAME-TBL     PIC X(20).
+               10 PROGRAM-RATE-TBL     PIC 9(3)V99.
+               10 PROGRAM-HOURS-TBL    PIC 9(2).
+
+       01  CONTROL-FIELDS.
+           05  EOF-PROGRAM         PIC X(3).
+           05  EOF-STUDENT-CHK     PIC X(3).
+           05  SUB                 PIC 99.
+           05  TABLE-COUNT         PIC 99      VALUE ZERO.
+           05  FOUND-SW            PIC X(1)    VALUE "N".
+           05  FOUND-SUB           PIC 99      VALUE ZERO.
+           05  IN-USE-SW           PIC X(1)    VALUE "N".
+
+       01  MAINT-FIELDS.
+           05  MENU-CHOICE-WS       PIC X(1).
+           05  PROGRAM-CODE-ENTRY   PIC X(5).
+           05  PROGRAM-NAME-ENTRY   PIC X(20).
+           05  PROGRAM-RATE-ENTRY   PIC 9(3)V99.
+           05  PROGRAM-HOURS-ENTRY  PIC 9(2).
+
+       01  MENU-TEXT.
+           05 FILLER PIC X(45) VALUE
+              "A-Add  C-Change  D-Delete  X-Exit  Choice:".
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-PROGRAMS.
+           PERFORM 200-LOAD-PROGRAM-TABLE.
+           MOVE SPACES TO MENU-CHOICE-WS.
+           PERFORM 210-MENU-PROCESS
+               UNTIL MENU-CHOICE-WS = "X".
+           PERFORM 290-SAVE-PROGRAM-TABLE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Load every existing program row into working storage
+      *-----------------------------------------------------------------
+       200-LOAD-PROGRAM-TABLE.
+           OPEN INPUT PROGRAM-FILE.
+           MOVE ZERO  TO TABLE-COUNT.
+           MOVE "NO"  TO EOF-PROGRAM.
+           PERFORM 201-READ-PROGRAM-RECORD
+               UNTIL EOF-PROGRAM = "YES".
+           CLOSE PROGRAM-FILE.
+
+       201-READ-PROGRAM-RECORD.
+           READ PROGRAM-FILE
+               AT END
+                   MOVE "YES" TO EOF-PROGRAM
+               NOT AT END
+                   ADD 1 TO TABLE-COUNT
+                   MOVE PROGRAM-INFOR TO PROGRAM-VALUES-TBL(TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * One pass through the maintenance menu
+      *-----------------------------------------------------------------
+       210-MENU-PROCESS.
+           DISPLAY MENU-TEXT.
+           ACCEPT MENU-CHOICE-WS.
+
+           IF MENU-CHOICE-WS = "A"
+               PERFORM 220-ADD-PROGRAM
+           ELSE
+               IF MENU-CHOICE-WS = "C"
+                   PERFORM 230-CHANGE-PROGRAM
+               ELSE
+                   IF MENU-CHOICE-WS = "D"
+                       PERFORM 240-DELETE-PROGRAM
+                   ELSE
+                       IF MENU-CHOICE-WS NOT = "X"
+                           DISPLAY "Invalid selection, try again"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Add a new program code, refusing one already on file
+      *-----------------------------------------------------------------
+       220-ADD-PROGRAM.
+           DISPLAY "Enter new program code: ".
+           ACCEPT PROGRAM-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "Y"
+               DISPLAY "That program code already exists"
+           ELSE
+               DISPLAY "Enter program name: "
+               ACCEPT PROGRAM-NAME-ENTRY
+               DISPLAY "Enter tuition rate per credit hour: "
+               ACCEPT PROGRAM-RATE-ENTRY
+               DISPLAY "Enter credit hours: "
+               ACCEPT PROGRAM-HOURS-ENTRY
+               ADD 1 TO TABLE-COUNT
+               MOVE PROGRAM-CODE-ENTRY TO PROGRAM-CODE-TBL(TABLE-COUNT)
+               MOVE PROGRAM-NAME-ENTRY TO PROGRAM-NAME-TBL(TABLE-COUNT)
+               MOVE PROGRAM-RATE-ENTRY TO PROGRAM-RATE-TBL(TABLE-COUNT)
+               MOVE PROGRAM-HOURS-ENTRY
+                   TO PROGRAM-HOURS-TBL(TABLE-COUNT)
+               DISPLAY "Program added"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Rename an existing program code
+      *-----------------------------------------------------------------
+       230-CHANGE-PROGRAM.
+           DISPLAY "Enter program code to change: ".
+           ACCEPT PROGRAM-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "Y"
+               DISPLAY "Enter new program name: "
+               ACCEPT PROGRAM-NAME-ENTRY
+               DISPLAY "Enter new tuition rate per credit hour: "
+               ACCEPT PROGRAM-RATE-ENTRY
+               DISPLAY "Enter new credit hours: "
+               ACCEPT PROGRAM-HOURS-ENTRY
+               MOVE PROGRAM-NAME-ENTRY TO PROGRAM-NAME-TBL(FOUND-SUB)
+               MOVE PROGRAM-RATE-ENTRY TO PROGRAM-RATE-TBL(FOUND-SUB)
+               MOVE PROGRAM-HOURS-ENTRY TO PROGRAM-HOURS-TBL(FOUND-SUB)
+               DISPLAY "Program name changed"
+           ELSE
+               DISPLAY "Program code not found"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Delete a program code, refusing one still used by a student
+      *-----------------------------------------------------------------
+       240-DELETE-PROGRAM.
+           DISPLAY "Enter program code to delete: ".
+           ACCEPT PROGRAM-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "N"
+               DISPLAY "Program code not found"
+           ELSE
+               PERFORM 310-CHECK-PROGRAM-IN-USE
+               IF IN-USE-SW = "Y"
+                   DISPLAY "Cannot delete - students still "
+                           "enrolled in this program"
+               ELSE
+                   PERFORM 241-REMOVE-TABLE-ENTRY
+                   DISPLAY "Program deleted"
+               END-IF
+           END-IF.
+
+       241-REMOVE-TABLE-ENTRY.
+           PERFORM 242-SHIFT-ENTRY-DOWN
+               VARYING SUB FROM FOUND-SUB BY 1
+               UNTIL SUB >= TABLE-COUNT.
+           SUBTRACT 1 FROM TABLE-COUNT.
+
+       242-SHIFT-ENTRY-DOWN.
+           MOVE PROGRAM-VALUES-TBL(SUB + 1) TO PROGRAM-VALUES-TBL(SUB).
+
+      *-----------------------------------------------------------------
+      * Search the in-memory table for PROGRAM-CODE-ENTRY
+      *-----------------------------------------------------------------
+       300-FIND-CODE-IN-TABLE.
+           MOVE "N" TO FOUND-SW.
+           MOVE ZERO TO FOUND-SUB.
+           PERFORM 301-COMPARE-TABLE-ENTRY
+               VARYING SUB FROM 1 BY 1
+               UNTIL SUB > TABLE-COUNT OR FOUND-SW = "Y".
+
+       301-COMPARE-TABLE-ENTRY.
+           IF PROGRAM-CODE-ENTRY = PROGRAM-CODE-TBL(SUB)
+               MOVE "Y"  TO FOUND-SW
+               MOVE SUB  TO FOUND-SUB
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Scan the student file for any record still using this code
+      *-----------------------------------------------------------------
+       310-CHECK-PROGRAM-IN-USE.
+           MOVE "N"  TO IN-USE-SW.
+           MOVE "NO" TO EOF-STUDENT-CHK.
+           OPEN INPUT STUDENT-CHECK-FILE.
+           PERFORM 311-SCAN-STUDENT-RECORD
+               UNTIL EOF-STUDENT-CHK = "YES" OR IN-USE-SW = "Y".
+           CLOSE STUDENT-CHECK-FILE.
+
+       311-SCAN-STUDENT-RECORD.
+           READ STUDENT-CHECK-FILE
+               AT END
+                   MOVE "YES" TO EOF-STUDENT-CHK
+               NOT AT END
+                   IF PROGRAM-OF-STUDY-CHK = PROGRAM-CODE-ENTRY
+                       MOVE "Y" TO IN-USE-SW
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Rewrite PROGRAM.TXT from the (possibly changed) in-memory table
+      *-----------------------------------------------------------------
+       290-SAVE-PROGRAM-TABLE.
+           OPEN OUTPUT PROGRAM-FILE.
+           PERFORM 291-WRITE-PROGRAM-RECORD
+               VARYING SUB FROM 1 BY 1
+               UNTIL SUB > TABLE-COUNT.
+           CLOSE PROGRAM-FILE.
+
+       291-WRITE-PROGRAM-RECORD.
+           MOVE PROGRAM-VALUES-TBL(SUB) TO PROGRAM-INFOR.
+           WRITE PROGRAM-INFOR.
+
+       END PROGRAM PROGMAINT.
