@@ -0,0 +1,252 @@
+      ******************************************************************
+      * Author: Simon Ao
+      * Date: 2021/10/29
+      * Purpose: Add, change and delete COURSE-CODE/COURSE-TITLE rows
+      *            in COURSE.TXT, the course master file that PROGRAM1,
+      *            Project2 and PROJECT3-3 validate COURSE-CODE-1
+      *            through COURSE-CODE-5 against, instead of that file
+      *            being hand-edited in a text editor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSEMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-FILE
+                ASSIGN TO "COURSE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-CHECK-FILE
+                ASSIGN TO "STUDENT-FILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COURSE-FILE.
+           COPY "COURSE-INFOR.TXT".
+
+      *-----------------------------------------------------------------
+      * Same layout as PROGRAM1's STUDENT-RECORD-OUT; only the five
+      * course-code slots are used, to see whether a course code is
+      * still referenced by any student
+      *-----------------------------------------------------------------
+       FD  STUDENT-CHECK-FILE.
+       01  STUDENT-CHECK-RECORD.
+           05 STUDENT-NUMBER-CHK      PIC 9(6).
+           05 TUITION-OWED-CHK        PIC 9(6).
+           05 STUDENT-NAME-CHK        PIC X(40).
+           05 PROGRAM-CODE-CHK        PIC X(5).
+           05 COURSE-CODE-1-CHK       PIC X(7).
+           05 COURSE-CODE-2-CHK       PIC X(7).
+           05 COURSE-CODE-3-CHK       PIC X(7).
+           05 COURSE-CODE-4-CHK       PIC X(7).
+           05 COURSE-CODE-5-CHK       PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  COURSE-TBL.
+           05 COURSE-VALUES-TBL OCCURS 50 TIMES.
+               10 COURSE-CODE-TBL          PIC X(7).
+               10 COURSE-TITLE-TBL         PIC X(20).
+               10 COURSE-HOURS-TBL         PIC 9(2).
+
+       01  CONTROL-FIELDS.
+           05  EOF-COURSE          PIC X(3).
+           05  EOF-STUDENT-CHK     PIC X(3).
+           05  SUB                 PIC 99.
+           05  TABLE-COUNT         PIC 99      VALUE ZERO.
+           05  FOUND-SW            PIC X(1)    VALUE "N".
+           05  FOUND-SUB           PIC 99      VALUE ZERO.
+           05  IN-USE-SW           PIC X(1)    VALUE "N".
+
+       01  MAINT-FIELDS.
+           05  MENU-CHOICE-WS       PIC X(1).
+           05  COURSE-CODE-ENTRY    PIC X(7).
+           05  COURSE-TITLE-ENTRY   PIC X(20).
+           05  COURSE-HOURS-ENTRY   PIC 9(2).
+
+       01  MENU-TEXT.
+           05 FILLER PIC X(45) VALUE
+              "A-Add  C-Change  D-Delete  X-Exit  Choice:".
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-COURSES.
+           PERFORM 200-LOAD-COURSE-TABLE.
+           MOVE SPACES TO MENU-CHOICE-WS.
+           PERFORM 210-MENU-PROCESS
+               UNTIL MENU-CHOICE-WS = "X".
+           PERFORM 290-SAVE-COURSE-TABLE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Load every existing course row into working storage
+      *-----------------------------------------------------------------
+       200-LOAD-COURSE-TABLE.
+           OPEN INPUT COURSE-FILE.
+           MOVE ZERO  TO TABLE-COUNT.
+           MOVE "NO"  TO EOF-COURSE.
+           PERFORM 201-READ-COURSE-RECORD
+               UNTIL EOF-COURSE = "YES".
+           CLOSE COURSE-FILE.
+
+       201-READ-COURSE-RECORD.
+           READ COURSE-FILE
+               AT END
+                   MOVE "YES" TO EOF-COURSE
+               NOT AT END
+                   ADD 1 TO TABLE-COUNT
+                   MOVE COURSE-INFOR TO COURSE-VALUES-TBL(TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * One pass through the maintenance menu
+      *-----------------------------------------------------------------
+       210-MENU-PROCESS.
+           DISPLAY MENU-TEXT.
+           ACCEPT MENU-CHOICE-WS.
+
+           IF MENU-CHOICE-WS = "A"
+               PERFORM 220-ADD-COURSE
+           ELSE
+               IF MENU-CHOICE-WS = "C"
+                   PERFORM 230-CHANGE-COURSE
+               ELSE
+                   IF MENU-CHOICE-WS = "D"
+                       PERFORM 240-DELETE-COURSE
+                   ELSE
+                       IF MENU-CHOICE-WS NOT = "X"
+                           DISPLAY "Invalid selection, try again"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Add a new course code, refusing one already on file
+      *-----------------------------------------------------------------
+       220-ADD-COURSE.
+           DISPLAY "Enter new course code: ".
+           ACCEPT COURSE-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "Y"
+               DISPLAY "That course code already exists"
+           ELSE
+               DISPLAY "Enter course title: "
+               ACCEPT COURSE-TITLE-ENTRY
+               DISPLAY "Enter credit hours: "
+               ACCEPT COURSE-HOURS-ENTRY
+               ADD 1 TO TABLE-COUNT
+               MOVE COURSE-CODE-ENTRY  TO COURSE-CODE-TBL(TABLE-COUNT)
+               MOVE COURSE-TITLE-ENTRY TO COURSE-TITLE-TBL(TABLE-COUNT)
+               MOVE COURSE-HOURS-ENTRY
+                   TO COURSE-HOURS-TBL(TABLE-COUNT)
+               DISPLAY "Course added"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Rename/re-weight an existing course code
+      *-----------------------------------------------------------------
+       230-CHANGE-COURSE.
+           DISPLAY "Enter course code to change: ".
+           ACCEPT COURSE-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "Y"
+               DISPLAY "Enter new course title: "
+               ACCEPT COURSE-TITLE-ENTRY
+               DISPLAY "Enter new credit hours: "
+               ACCEPT COURSE-HOURS-ENTRY
+               MOVE COURSE-TITLE-ENTRY TO COURSE-TITLE-TBL(FOUND-SUB)
+               MOVE COURSE-HOURS-ENTRY TO COURSE-HOURS-TBL(FOUND-SUB)
+               DISPLAY "Course changed"
+           ELSE
+               DISPLAY "Course code not found"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Delete a course code, refusing one still used by a student
+      *-----------------------------------------------------------------
+       240-DELETE-COURSE.
+           DISPLAY "Enter course code to delete: ".
+           ACCEPT COURSE-CODE-ENTRY.
+           PERFORM 300-FIND-CODE-IN-TABLE.
+
+           IF FOUND-SW = "N"
+               DISPLAY "Course code not found"
+           ELSE
+               PERFORM 310-CHECK-COURSE-IN-USE
+               IF IN-USE-SW = "Y"
+                   DISPLAY "Cannot delete - students still "
+                           "enrolled in this course"
+               ELSE
+                   PERFORM 241-REMOVE-TABLE-ENTRY
+                   DISPLAY "Course deleted"
+               END-IF
+           END-IF.
+
+       241-REMOVE-TABLE-ENTRY.
+           PERFORM 242-SHIFT-ENTRY-DOWN
+               VARYING SUB FROM FOUND-SUB BY 1
+               UNTIL SUB >= TABLE-COUNT.
+           SUBTRACT 1 FROM TABLE-COUNT.
+
+       242-SHIFT-ENTRY-DOWN.
+           MOVE COURSE-VALUES-TBL(SUB + 1) TO COURSE-VALUES-TBL(SUB).
+
+      *-----------------------------------------------------------------
+      * Search the in-memory table for COURSE-CODE-ENTRY
+      *-----------------------------------------------------------------
+       300-FIND-CODE-IN-TABLE.
+           MOVE "N" TO FOUND-SW.
+           MOVE ZERO TO FOUND-SUB.
+           PERFORM 301-COMPARE-TABLE-ENTRY
+               VARYING SUB FROM 1 BY 1
+               UNTIL SUB > TABLE-COUNT OR FOUND-SW = "Y".
+
+       301-COMPARE-TABLE-ENTRY.
+           IF COURSE-CODE-ENTRY = COURSE-CODE-TBL(SUB)
+               MOVE "Y"  TO FOUND-SW
+               MOVE SUB  TO FOUND-SUB
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Scan the student file for any record still using this code in
+      * any of its five course-code slots
+      *-----------------------------------------------------------------
+       310-CHECK-COURSE-IN-USE.
+           MOVE "N"  TO IN-USE-SW.
+           MOVE "NO" TO EOF-STUDENT-CHK.
+           OPEN INPUT STUDENT-CHECK-FILE.
+           PERFORM 311-SCAN-STUDENT-RECORD
+               UNTIL EOF-STUDENT-CHK = "YES" OR IN-USE-SW = "Y".
+           CLOSE STUDENT-CHECK-FILE.
+
+       311-SCAN-STUDENT-RECORD.
+           READ STUDENT-CHECK-FILE
+               AT END
+                   MOVE "YES" TO EOF-STUDENT-CHK
+               NOT AT END
+                   IF COURSE-CODE-ENTRY = COURSE-CODE-1-CHK
+                       OR COURSE-CODE-ENTRY = COURSE-CODE-2-CHK
+                       OR COURSE-CODE-ENTRY = COURSE-CODE-3-CHK
+                       OR COURSE-CODE-ENTRY = COURSE-CODE-4-CHK
+                       OR COURSE-CODE-ENTRY = COURSE-CODE-5-CHK
+                       MOVE "Y" TO IN-USE-SW
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Rewrite COURSE.TXT from the (possibly changed) in-memory table
+      *-----------------------------------------------------------------
+       290-SAVE-COURSE-TABLE.
+           OPEN OUTPUT COURSE-FILE.
+           PERFORM 291-WRITE-COURSE-RECORD
+               VARYING SUB FROM 1 BY 1
+               UNTIL SUB > TABLE-COUNT.
+           CLOSE COURSE-FILE.
+
+       291-WRITE-COURSE-RECORD.
+           MOVE COURSE-VALUES-TBL(SUB) TO COURSE-INFOR.
+           WRITE COURSE-INFOR.
+
+       END PROGRAM COURSEMNT.
