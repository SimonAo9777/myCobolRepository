@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: Simon Ao
+      * Date: 2021/10/30
+      * Purpose: On-demand, single-student transcript lookup against
+      *            INDEXSTUFILE3.TXT for a walk-in request - unlike
+      *            PROJECT3-2 (tuition payment by key only) or Project2
+      *            and PROJECT3-3 (always process the whole file), this
+      *            program keys one student, resolves the program name
+      *            the same way PROJECT3-3's 306-SEARCH-PROGRAM-NAME
+      *            does, and prints all five course codes/averages,
+      *            tuition owed and the computed average.
+      * Tectonics: cobc
+      * 2021/10/31 SA  Added TERM-CODE to the transcript so it's clear
+      *                 which term's record is being printed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-IN
+                ASSIGN TO "INDEXSTUFILE3.TXT"
+                  ORGANISATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS STUDENT-NUMBER
+                  FILE STATUS IS STATUS-FIELD.
+
+           SELECT PROGRAM-IN
+                ASSIGN TO "PROGRAM.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSCRIPT-FILE-OUT
+                ASSIGN TO "TRANSCRIPT.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-IN.
+       01  STUDENT-INFOR.
+           05 STUDENT-NUMBER   PIC 9(6).
+           05 TUITION-OWED     PIC 9(4)V99.
+           05 BILLING-DATE     PIC 9(8).
+           05 STUDENT-NAME     PIC X(40).
+           05 PROGRAM-CODE     PIC X(5).
+           05 COURSE-CODE-1    PIC X(7).
+           05 COURSE-AVG-1     PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 COURSE-AVG-2     PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 COURSE-AVG-3     PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 COURSE-AVG-4     PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 COURSE-AVG-5     PIC 9(3).
+           05 TERM-CODE        PIC X(4).
+
+       FD  PROGRAM-IN.
+           COPY "PROGRAM-INFOR.TXT".
+
+       FD  TRANSCRIPT-FILE-OUT.
+       01  PRINTLINE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-FIELD                PIC X(2).
+       01  STUDENT-NUMBER-WS            PIC 9(6).
+       01  KEY-INVALID-SW               PIC X(1)  VALUE "N".
+       01  STUDENT-AVG-WS                PIC 9(3).
+       01  PROGRAM-NAME-WS                PIC X(20)
+           VALUE "PROGRAM NOT FOUND".
+      *-----------------------------------------------------------------
+      *Program-of-study table loaded from PROGRAM.TXT, used to resolve
+      *PROGRAM-CODE into a program name for the transcript heading
+      *-----------------------------------------------------------------
+       01  PROGRAM-TBL.
+           05 PROGRAM-VALUES-TBL OCCURS 20 TIMES.
+               10 PROGRAM-CODE-TBL     PIC X(5).
+               10 PROGRAM-NAME-TBL     PIC X(20).
+       01  EOF-PROGRAM                 PIC X(3)  VALUE "NO".
+       01  PROGRAM-SUB                 PIC 9(2)  VALUE ZERO.
+       01  FOUND-TBL                   PIC X(3)  VALUE "NO".
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-TRANSCRIPT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 201-LOAD-PROGRAM-TABLE
+               VARYING PROGRAM-SUB FROM 1 BY 1
+               UNTIL EOF-PROGRAM = "YES" OR PROGRAM-SUB > 20.
+           PERFORM 202-ACCEPT-STUDENT-NUMBER.
+           PERFORM 203-READ-STUDENT-RECORD.
+           IF KEY-INVALID-SW = "Y"
+               DISPLAY "STUDENT NUMBER NOT FOUND"
+           ELSE
+               PERFORM 204-LOOKUP-PROGRAM-NAME
+                   VARYING PROGRAM-SUB FROM 1 BY 1
+                   UNTIL FOUND-TBL = "YES" OR PROGRAM-SUB > 20
+               PERFORM 205-CALCULATE-AVERAGE
+               PERFORM 206-PRINT-TRANSCRIPT
+           END-IF.
+           PERFORM 207-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT STUDENT-IN.
+           OPEN INPUT PROGRAM-IN.
+           OPEN OUTPUT TRANSCRIPT-FILE-OUT.
+
+       201-LOAD-PROGRAM-TABLE.
+           READ PROGRAM-IN
+               AT END MOVE "YES" TO EOF-PROGRAM
+               NOT AT END
+                   MOVE PROGRAM-INFOR TO PROGRAM-VALUES-TBL(PROGRAM-SUB)
+           END-READ.
+
+       202-ACCEPT-STUDENT-NUMBER.
+           DISPLAY "Enter student number: ".
+           ACCEPT STUDENT-NUMBER-WS.
+
+       203-READ-STUDENT-RECORD.
+           MOVE "N" TO KEY-INVALID-SW.
+           MOVE STUDENT-NUMBER-WS TO STUDENT-NUMBER.
+           READ STUDENT-IN
+               INVALID KEY
+                   MOVE "Y" TO KEY-INVALID-SW
+           END-READ.
+
+       204-LOOKUP-PROGRAM-NAME.
+           IF PROGRAM-CODE IN STUDENT-INFOR
+                   = PROGRAM-CODE-TBL(PROGRAM-SUB)
+               MOVE PROGRAM-NAME-TBL(PROGRAM-SUB) TO PROGRAM-NAME-WS
+               MOVE "YES" TO FOUND-TBL
+           END-IF.
+
+       205-CALCULATE-AVERAGE.
+           CALL "Project3-subprog"
+               USING STUDENT-AVG-WS, COURSE-AVG-1, COURSE-AVG-2,
+               COURSE-AVG-3, COURSE-AVG-4, COURSE-AVG-5.
+
+       206-PRINT-TRANSCRIPT.
+           DISPLAY " " WITH BLANK SCREEN.
+           MOVE "STUDENT TRANSCRIPT" TO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           MOVE SPACES TO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+
+           STRING "STUDENT NUMBER: " STUDENT-NUMBER
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "STUDENT NAME:   " STUDENT-NAME
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "PROGRAM:        " PROGRAM-NAME-WS
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "TERM:           " TERM-CODE
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "TUITION OWED:   " TUITION-OWED
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           MOVE SPACES TO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+
+           STRING "COURSE 1: " COURSE-CODE-1 "   AVERAGE: "
+               COURSE-AVG-1 DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "COURSE 2: " COURSE-CODE-2 "   AVERAGE: "
+               COURSE-AVG-2 DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "COURSE 3: " COURSE-CODE-3 "   AVERAGE: "
+               COURSE-AVG-3 DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "COURSE 4: " COURSE-CODE-4 "   AVERAGE: "
+               COURSE-AVG-4 DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           STRING "COURSE 5: " COURSE-CODE-5 "   AVERAGE: "
+               COURSE-AVG-5 DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+           MOVE SPACES TO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+
+           STRING "OVERALL AVERAGE: " STUDENT-AVG-WS
+               DELIMITED BY SIZE INTO PRINTLINE.
+           DISPLAY PRINTLINE.
+           WRITE PRINTLINE.
+
+       207-CLOSE-FILES.
+           CLOSE STUDENT-IN.
+           CLOSE PROGRAM-IN.
+           CLOSE TRANSCRIPT-FILE-OUT.
+
+       END PROGRAM TRANSCRPT.
