@@ -7,6 +7,22 @@
       *            1) read and search program table with matching names
       *            2) calculate student average scores using subprogram.
       * Tectonics: cobc
+      * 2021/09/23 SA  Added academic standing to the report, file status
+      *                 checking on every file, and a checkpoint so a
+      *                 rerun after a bad stop picks up where it left off.
+      * 2021/10/18 SA  Bad input records are now trapped and logged to
+      *                 EXCEPTIONS.TXT instead of being fed to the
+      *                 averaging subprogram and the report.
+      * 2021/10/29 SA  Each of the five COURSE-CODE fields is now
+      *                 checked against the COURSE.TXT master file; an
+      *                 unmatched code is logged to EXCEPTIONS.TXT but
+      *                 does not stop the record from reporting.
+      * 2021/10/30 SA  A student carrying a PROGRAM-CODE that isn't on
+      *                 PROGRAM.TXT is now also logged to EXCEPTIONS.TXT;
+      *                 the report line still prints "PROGRAM NOT FOUND".
+      * 2021/10/31 SA  Added TERM-CODE to the student record and the
+      *                 report line so more than one term's records
+      *                 can be kept in INDEXSTUFILE3.TXT at once.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT3-3.
@@ -22,18 +38,35 @@
 
            SELECT PROGRAM-IN
                 ASSIGN TO "PROGRAM.TXT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PROGRAM-STATUS-WS.
 
            SELECT REPORT-OUT
                 ASSIGN TO "REPORT.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REPORT-STATUS-WS.
+
+           SELECT CHECKPOINT-FILE
+                ASSIGN TO "PROJECT33.CKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CHECKPOINT-STATUS-WS.
+
+           SELECT EXCEPTION-FILE-OUT
+                ASSIGN TO "EXCEPTIONS.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT COURSE-IN
+                ASSIGN TO "COURSE.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS COURSE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-IN.
        01  STUDENT-INFOR.
            05 STUDENT-NUMBER   PIC 9(6).
            05 TUITION-OWED     PIC 9(4)V99.
+           05 BILLING-DATE     PIC 9(8).
            05 STUDENT-NAME     PIC X(40).
            05 PROGRAM-CODE     PIC X(5).
            05 COURSE-CODE-1    PIC X(7).
@@ -46,6 +79,7 @@
            05 COURSE-AVG-4     PIC 9(3).
            05 COURSE-CODE-5    PIC X(7).
            05 COURSE-AVG-5     PIC 9(3).
+           05 TERM-CODE        PIC X(4).
        FD  PROGRAM-IN.
            COPY "PROGRAM-INFOR.TXT".
       * 01  PROGRAM-INFOR.
@@ -55,6 +89,25 @@
        FD  REPORT-OUT.
        01  PRINTLINE           PIC X(500).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD   PIC 9(6).
+
+      *-----------------------------------------------------------------
+      *Shared with Project2; layout must stay byte-for-byte the same
+      *-----------------------------------------------------------------
+       FD  EXCEPTION-FILE-OUT.
+       01  EXCEPTION-RECORD-OUT.
+           05 STUDENT-NUMBER-EXC      PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 PROGRAM-CODE-EXC        PIC X(5).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 EXCEPTION-REASON-EXC    PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 EXCEPTION-SOURCE-EXC    PIC X(10).
+
+       FD  COURSE-IN.
+           COPY "COURSE-INFOR.TXT".
+
        WORKING-STORAGE SECTION.
        01  REPORT-WS.
            05 STUDENT-NAME-WS  PIC X(40).
@@ -64,6 +117,10 @@
            05 PROGRAM-NAME-WS  PIC X(20).
            05 FILLER           PIC X(4) VALUE SPACES.
            05 TUITION-OWED-WS  PIC Z,ZZ9.99.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 STANDING-WS      PIC X(13).
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 TERM-CODE-WS     PIC X(4).
        01  REPORT-HEADING.
            05 FILLER           PIC X(40) VALUES
                                "NAME".
@@ -71,13 +128,21 @@
                                "AVERAGE".
            05 FILLER           PIC X(20) VALUES
                                "PROGRAM".
-           05 FILLER           PIC X(12) VALUES
+           05 FILLER           PIC X(16) VALUES
                                "TUITION OWED".
+           05 FILLER           PIC X(13) VALUES
+                               "STANDING".
+           05 FILLER           PIC X(4) VALUES
+                               "    ".
+           05 FILLER           PIC X(4) VALUES
+                               "TERM".
        01  CONTROL-FIELDS.
            05  EOF-PROGRAM         PIC X(3).
            05  EOF-STUDENT         PIC X(3).
            05  FOUND-TBL           PIC X(3).
            05  SUB                 PIC 99.
+           05  ABORT-SW            PIC X(1)    VALUE "N".
+           05  BAD-RECORD-SW       PIC X(1)    VALUE "N".
        01  AUDIT-TRAIL.
            05  COUNTER-READ     PIC 99.
            05  COUNTER-WRITE    PIC 99.
@@ -88,53 +153,189 @@
        01  STATUS-FIELD                PIC X(2).
        01  SUB-PROGRAM          PIC X(75)
            VALUE "Project3-subprog.CBL".
-
+      *-----------------------------------------------------------------
+      *File-status fields for the line-sequential files, checked the
+      *same way STATUS-FIELD is checked against the indexed file
+      *-----------------------------------------------------------------
+       01  PROGRAM-STATUS-WS           PIC X(2).
+       01  REPORT-STATUS-WS            PIC X(2).
+      *-----------------------------------------------------------------
+      *Restart checkpoint: the student number of the last record
+      *successfully reported on.  A non-zero value found at start-up
+      *means the prior run did not reach 203-TERMINATE-PROGRAM, so the
+      *student file is repositioned past that number before reporting
+      *resumes.
+      *-----------------------------------------------------------------
+       01  CHECKPOINT-STATUS-WS        PIC X(2).
+       01  CHECKPOINT-NUMBER-WS        PIC 9(6)    VALUE ZERO.
+       01  RESTARTING-SW               PIC X(1)    VALUE "N".
+      *-----------------------------------------------------------------
+      *Bad-input-record tracking
+      *-----------------------------------------------------------------
+       01  EXCEPTION-COUNT-WS          PIC 9(4)    VALUE ZERO.
+       01  EXCEPTION-REASON-WS         PIC X(20).
+       01  COURSE-EXCEPTION-COUNT-WS   PIC 9(4)    VALUE ZERO.
+       01  PROGRAM-EXCEPTION-COUNT-WS  PIC 9(4)    VALUE ZERO.
+      *-----------------------------------------------------------------
+      *Course-catalog table loaded from COURSE.TXT, used to validate
+      *each COURSE-CODE-n field on the student record
+      *-----------------------------------------------------------------
+       01  COURSE-STATUS-WS            PIC X(2).
+       01  COURSE-TBL.
+           05 COURSE-TABLE-COUNT     PIC 9(2)  VALUE ZERO.
+           05 COURSE-VALUES-TBL OCCURS 50 TIMES.
+               10 COURSE-CODE-TBL      PIC X(7).
+               10 COURSE-TITLE-TBL     PIC X(20).
+               10 COURSE-HOURS-TBL     PIC 9(2).
+       01  EOF-COURSE                  PIC X(3)  VALUE "NO".
+       01  COURSE-SUB                  PIC 9(2)  VALUE ZERO.
+       01  COURSE-VALID-SW             PIC X(1)  VALUE "N".
+       01  COURSE-CODE-CHECK-WS        PIC X(7).
 
        PROCEDURE DIVISION.
        100-PRODUCE-REPORT.
            PERFORM 201-INITIATE-STUDENT-FILE.
-           PERFORM 202-WRITE-A-REPORT
-               UNTIL EOF-STUDENT = "YES".
-           PERFORM 203-TERMINATE-PROGRAM.
+           IF ABORT-SW = "N"
+               PERFORM 202-WRITE-A-REPORT
+                   UNTIL EOF-STUDENT = "YES" OR ABORT-SW = "Y"
+               PERFORM 203-TERMINATE-PROGRAM
+           END-IF.
            STOP RUN.
 
        201-INITIATE-STUDENT-FILE.
+           PERFORM 310-READ-CHECKPOINT.
            PERFORM 301-OPEN-FILES.
-           PERFORM 302-LOAD-PROGRAM-INFOR
-               VARYING SUB FROM 1 BY 1
-               UNTIL EOF-PROGRAM = "YES" OR SUB > 20.
-           PERFORM 303-PRINT-HEADING.
-           PERFORM 304-READ-STUDENT-INFOR.
+           IF ABORT-SW = "N"
+               PERFORM 302-LOAD-PROGRAM-INFOR
+                   VARYING SUB FROM 1 BY 1
+                   UNTIL EOF-PROGRAM = "YES" OR SUB > 20
+               PERFORM 314-LOAD-COURSE-INFOR
+                   VARYING COURSE-SUB FROM 1 BY 1
+                   UNTIL EOF-COURSE = "YES" OR COURSE-SUB > 50
+               PERFORM 303-PRINT-HEADING
+               IF CHECKPOINT-NUMBER-WS > ZERO
+                   PERFORM 311-REPOSITION-STUDENT-FILE
+               END-IF
+               IF EOF-STUDENT NOT = "YES"
+                   PERFORM 304-READ-STUDENT-INFOR
+               END-IF
+           END-IF.
 
        202-WRITE-A-REPORT.
-           PERFORM 305-CALCULATE-AVERAGE.
-           MOVE "NO" TO FOUND-TBL.
-           PERFORM 306-SEARCH-PROGRAM-NAME
-               VARYING SUB FROM 1 BY 1
-               UNTIL FOUND-TBL = "YES" OR SUB > 20.
-           PERFORM 307-MOVE-WRITE-DATA.
+           IF BAD-RECORD-SW = "N"
+               PERFORM 305-CALCULATE-AVERAGE
+               PERFORM 330-CLASSIFY-STANDING
+               MOVE "NO" TO FOUND-TBL
+               PERFORM 306-SEARCH-PROGRAM-NAME
+                   VARYING SUB FROM 1 BY 1
+                   UNTIL FOUND-TBL = "YES" OR SUB > 20
+               IF FOUND-TBL = "NO"
+                   MOVE "PROGRAM NOT FOUND" TO PROGRAM-NAME-WS
+                   PERFORM 337-WRITE-PROGRAM-EXCEPTION
+               END-IF
+               PERFORM 307-MOVE-WRITE-DATA
+           END-IF.
+           PERFORM 312-WRITE-CHECKPOINT.
            PERFORM 304-READ-STUDENT-INFOR.
 
        203-TERMINATE-PROGRAM.
            PERFORM 308-DISPLAY-COUNTER.
            PERFORM 309-CLOSE-FILE.
+           PERFORM 313-CLEAR-CHECKPOINT.
 
        301-OPEN-FILES.
-           OPEN INPUT STUDENT-IN, PROGRAM-IN.
+           OPEN INPUT STUDENT-IN.
+           IF STATUS-FIELD NOT = "00"
+               PERFORM 320-ABORT-RUN
+           END-IF.
+           OPEN INPUT PROGRAM-IN.
+           IF PROGRAM-STATUS-WS NOT = "00"
+               PERFORM 320-ABORT-RUN
+           END-IF.
            OPEN OUTPUT REPORT-OUT.
+           IF REPORT-STATUS-WS NOT = "00"
+               PERFORM 320-ABORT-RUN
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE-OUT.
+           OPEN INPUT COURSE-IN.
+           IF COURSE-STATUS-WS NOT = "00"
+               PERFORM 320-ABORT-RUN
+           END-IF.
 
        302-LOAD-PROGRAM-INFOR.
            READ PROGRAM-IN
                AT END MOVE "YES" TO EOF-PROGRAM
                NOT AT END MOVE PROGRAM-INFOR TO PROGRAM-VALUES-TBL(SUB).
 
+      *-----------------------------------------------------------------
+      * Load every course-catalog row from COURSE.TXT into memory
+      *-----------------------------------------------------------------
+       314-LOAD-COURSE-INFOR.
+           READ COURSE-IN
+               AT END
+                   MOVE "YES" TO EOF-COURSE
+               NOT AT END
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-INFOR TO
+                       COURSE-VALUES-TBL(COURSE-TABLE-COUNT)
+           END-READ.
+
        303-PRINT-HEADING.
            WRITE PRINTLINE FROM REPORT-HEADING.
 
        304-READ-STUDENT-INFOR.
+           MOVE "N" TO BAD-RECORD-SW.
            READ STUDENT-IN
                AT END MOVE "YES" TO EOF-STUDENT
                NOT AT END ADD 1 TO  COUNTER-READ.
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "10"
+               PERFORM 320-ABORT-RUN
+           END-IF.
+           IF EOF-STUDENT NOT = "YES" AND ABORT-SW NOT = "Y"
+               PERFORM 331-VALIDATE-STUDENT-RECORD
+               IF BAD-RECORD-SW = "Y"
+                   PERFORM 332-WRITE-EXCEPTION-RECORD
+               ELSE
+                   PERFORM 333-CHECK-COURSE-CODES
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Reject a record whose numeric fields don't contain numeric
+      * data; a bad COURSE-AVG would otherwise be passed straight
+      * into the averaging subprogram
+      *-----------------------------------------------------------------
+       331-VALIDATE-STUDENT-RECORD.
+           IF STUDENT-NUMBER NOT NUMERIC
+               MOVE "Y" TO BAD-RECORD-SW
+               MOVE "BAD STUDENT NO" TO EXCEPTION-REASON-WS
+           ELSE
+               IF TUITION-OWED NOT NUMERIC
+                   MOVE "Y" TO BAD-RECORD-SW
+                   MOVE "BAD TUITION OWED" TO EXCEPTION-REASON-WS
+               ELSE
+                   IF COURSE-AVG-1 NOT NUMERIC
+                       OR COURSE-AVG-2 NOT NUMERIC
+                       OR COURSE-AVG-3 NOT NUMERIC
+                       OR COURSE-AVG-4 NOT NUMERIC
+                       OR COURSE-AVG-5 NOT NUMERIC
+                       MOVE "Y" TO BAD-RECORD-SW
+                       MOVE "BAD COURSE AVERAGE" TO EXCEPTION-REASON-WS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Log a rejected student record to EXCEPTIONS.TXT
+      *-----------------------------------------------------------------
+       332-WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE PROGRAM-CODE IN STUDENT-IN TO PROGRAM-CODE-EXC.
+           MOVE EXCEPTION-REASON-WS TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT3-3" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO EXCEPTION-COUNT-WS.
 
        305-CALCULATE-AVERAGE.
       *     COMPUTE STUDENT-AVG-WS ROUNDED
@@ -147,9 +348,23 @@
            MOVE PROGRAM-NAME-TBL(SUB) TO PROGRAM-NAME-WS
            MOVE "YES" TO FOUND-TBL.
 
+      *-----------------------------------------------------------------
+      * Log a student carrying an unknown program code to EXCEPTIONS.TXT;
+      * the report line still prints with "PROGRAM NOT FOUND" as before
+      *-----------------------------------------------------------------
+       337-WRITE-PROGRAM-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE PROGRAM-CODE IN STUDENT-IN TO PROGRAM-CODE-EXC.
+           MOVE "UNKNOWN PROGRAM CODE" TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT3-3" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO PROGRAM-EXCEPTION-COUNT-WS.
+
        307-MOVE-WRITE-DATA.
            MOVE STUDENT-NAME TO STUDENT-NAME-WS.
            MOVE TUITION-OWED TO TUITION-OWED-WS.
+           MOVE TERM-CODE IN STUDENT-INFOR TO TERM-CODE-WS.
            WRITE PRINTLINE FROM REPORT-WS.
            ADD 1 TO COUNTER-WRITE.
 
@@ -159,7 +374,155 @@
            SPACE "WRITE COUNTER: " COUNTER-WRITE.
 
        309-CLOSE-FILE.
-           CLOSE STUDENT-IN, PROGRAM-IN, REPORT-OUT.
+           CLOSE STUDENT-IN, PROGRAM-IN, REPORT-OUT, EXCEPTION-FILE-OUT,
+               COURSE-IN.
+           DISPLAY EXCEPTION-COUNT-WS " BAD RECORDS WERE REJECTED. ".
+           DISPLAY COURSE-EXCEPTION-COUNT-WS
+               " UNKNOWN COURSE CODES WERE LOGGED. ".
+           DISPLAY PROGRAM-EXCEPTION-COUNT-WS
+               " UNKNOWN PROGRAM CODES WERE LOGGED. ".
+
+      *-----------------------------------------------------------------
+      *Classify the student's average into an academic-standing label
+      *-----------------------------------------------------------------
+       330-CLASSIFY-STANDING.
+           IF STUDENT-AVG-WS >= 70
+               MOVE "GOOD STANDING" TO STANDING-WS
+           ELSE
+               IF STUDENT-AVG-WS >= 50
+                   MOVE "PROBATION"    TO STANDING-WS
+               ELSE
+                   MOVE "SUSPENSION"   TO STANDING-WS
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Abort the run on a bad file status; 202-WRITE-A-REPORT and the
+      *mainline both watch ABORT-SW and stop looping once it is set
+      *-----------------------------------------------------------------
+       320-ABORT-RUN.
+           MOVE "Y" TO ABORT-SW.
+           DISPLAY "FILE ERROR - STUDENT:" STATUS-FIELD
+                   "  PROGRAM:" PROGRAM-STATUS-WS
+                   "  REPORT:" REPORT-STATUS-WS.
+
+      *-----------------------------------------------------------------
+      *Read the checkpoint file left behind by a prior run, if any
+      *-----------------------------------------------------------------
+       310-READ-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-NUMBER-WS.
+           MOVE "N"  TO RESTARTING-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS-WS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO CHECKPOINT-NUMBER-WS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-NUMBER-WS > ZERO
+               MOVE "Y" TO RESTARTING-SW
+               DISPLAY "RESTARTING AFTER STUDENT NUMBER "
+                       CHECKPOINT-NUMBER-WS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Skip past every record already reported on in the prior run
+      *-----------------------------------------------------------------
+       311-REPOSITION-STUDENT-FILE.
+           MOVE CHECKPOINT-NUMBER-WS TO STUDENT-NUMBER.
+           START STUDENT-IN KEY IS GREATER THAN STUDENT-NUMBER
+               INVALID KEY
+                   MOVE "YES" TO EOF-STUDENT
+           END-START.
+
+      *-----------------------------------------------------------------
+      *Record the student number just reported on as the restart point
+      *-----------------------------------------------------------------
+       312-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE STUDENT-NUMBER TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      *A clean finish needs no restart point; leave the checkpoint
+      *file empty so the next run starts from the beginning
+      *-----------------------------------------------------------------
+       313-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Check each non-blank COURSE-CODE-n against COURSE-TBL; an
+      * unmatched code is logged to EXCEPTIONS.TXT but the record
+      * still reports normally
+      *-----------------------------------------------------------------
+       333-CHECK-COURSE-CODES.
+           IF COURSE-CODE-1 NOT = SPACES
+               MOVE COURSE-CODE-1 TO COURSE-CODE-CHECK-WS
+               PERFORM 334-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 336-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               MOVE COURSE-CODE-2 TO COURSE-CODE-CHECK-WS
+               PERFORM 334-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 336-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               MOVE COURSE-CODE-3 TO COURSE-CODE-CHECK-WS
+               PERFORM 334-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 336-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               MOVE COURSE-CODE-4 TO COURSE-CODE-CHECK-WS
+               PERFORM 334-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 336-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               MOVE COURSE-CODE-5 TO COURSE-CODE-CHECK-WS
+               PERFORM 334-LOOKUP-COURSE-CODE
+               IF COURSE-VALID-SW = "N"
+                   PERFORM 336-WRITE-COURSE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Search COURSE-TBL for COURSE-CODE-CHECK-WS
+      *-----------------------------------------------------------------
+       334-LOOKUP-COURSE-CODE.
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 335-COMPARE-COURSE-CODE
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > COURSE-TABLE-COUNT
+                   OR COURSE-VALID-SW = "Y".
+
+       335-COMPARE-COURSE-CODE.
+           IF COURSE-CODE-CHECK-WS = COURSE-CODE-TBL(COURSE-SUB)
+               MOVE "Y" TO COURSE-VALID-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Log an unmatched course code to EXCEPTIONS.TXT
+      *-----------------------------------------------------------------
+       336-WRITE-COURSE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD-OUT.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EXC.
+           MOVE PROGRAM-CODE IN STUDENT-IN TO PROGRAM-CODE-EXC.
+           MOVE "UNKNOWN COURSE CODE" TO EXCEPTION-REASON-EXC.
+           MOVE "PROJECT3-3" TO EXCEPTION-SOURCE-EXC.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO COURSE-EXCEPTION-COUNT-WS.
 
        401-CALL-SUB-PROGRAM.
            CALL "Project3-subprog"
