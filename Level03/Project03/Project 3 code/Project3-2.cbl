@@ -7,6 +7,32 @@
       *            This program only allows one update at a time.
       *            User to enter student ID and tuition payment.
       * Tectonics: cobc
+      * 2021/09/02 SA  Added a payment audit trail and an overpayment
+      *                 check ahead of the rewrite.
+      * 2021/10/11 SA  Added a maintenance mode that can add, change
+      *                 or delete a student record directly, instead
+      *                 of tuition payment being the only thing this
+      *                 program can do to INDEXSTUFILE3.TXT.
+      * 2021/10/29 SA  Each of the five course codes keyed in
+      *                 maintenance mode is now validated against the
+      *                 COURSE.TXT master file.
+      * 2021/10/30 SA  INDEXSTUFILE3.TXT is now copied to a dated
+      *                 .BAK file before every update run opens it
+      *                 I-O, so a bad posting/maintenance session can
+      *                 be recovered from.
+      * 2021/10/30 SA  The operator now identifies themselves at
+      *                 start-up; their ID is captured on the payment
+      *                 audit trail.  A PROJECT32.LCK file prevents a
+      *                 second operator from running this program
+      *                 against INDEXSTUFILE3.TXT at the same time.
+      * 2021/10/31 SA  Added TERM-CODE to the student record so more
+      *                 than one term's records can coexist in
+      *                 INDEXSTUFILE3.TXT; prompted for on add/change
+      *                 the same way PROGRAM-CODE already is.
+      * 2021/11/02 SA  222-ADD-STUDENT-RECORD now prompts for the new
+      *                 student number itself instead of relying on
+      *                 225-PROMPT-ALL-FIELDS, which only ever copies
+      *                 out whatever STUDENT-NUMBER-IN already held.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT3-2.
@@ -19,12 +45,26 @@
                  ACCESS MODE IS RANDOM
                  RECORD KEY IS STUDENT-NUMBER-IN
                  FILE STATUS IS STATUS-FIELD.
+           SELECT TUITION-AUDIT-FILE
+                ASSIGN TO "TUITIONAUDIT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE-IN
+                ASSIGN TO "TUITIONTXN.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-FILE-IN
+                ASSIGN TO "COURSE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCK-FILE
+                ASSIGN TO "PROJECT32.LCK"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS LOCK-STATUS-WS.
        DATA DIVISION.
        FILE SECTION.
        FD  INDEXED-STUDENT-FILE.
        01  STUDENT-RECORD-IN.
            05 STUDENT-NUMBER-IN  PIC 9(6).
            05 TUITION-OWED-IN    PIC 9(4)V99.
+           05 BILLING-DATE-IN    PIC 9(8).
            05 STUDENT-NAME-IN    PIC X(40).
            05 PROGRAM-CODE-IN    PIC X(5).
            05 COURSE-CODE-1-IN   PIC X(7).
@@ -37,11 +77,38 @@
            05 AVERAGE-4-IN       PIC 9(3).
            05 COURSE-CODE-5-IN   PIC X(7).
            05 AVERAGE-5-OUT      PIC 9(3).
+           05 TERM-CODE-IN       PIC X(4).
+
+       FD  TUITION-AUDIT-FILE.
+       01  AUDIT-RECORD-OUT.
+           05 AUDIT-STUDENT-NUMBER   PIC 9(6).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 AUDIT-PAYMENT          PIC $$$$9.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 AUDIT-OLD-BALANCE      PIC $$$$9.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 AUDIT-NEW-BALANCE      PIC $$$$9.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 AUDIT-OPERATOR-ID      PIC X(10).
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD-OUT.
+           05 LOCK-OPERATOR-ID       PIC X(10).
+           05 LOCK-DATE              PIC 9(8).
+
+       FD  TRANSACTION-FILE-IN.
+       01  TRANSACTION-RECORD-IN.
+           05 STUDENT-NUMBER-TXN     PIC 9(6).
+           05 PAYMENT-AMOUNT-TXN     PIC 9(5)V99.
+
+       FD  COURSE-FILE-IN.
+           COPY "COURSE-INFOR.TXT".
 
        WORKING-STORAGE SECTION.
        01  STUDENT-RECORD-OUT.
            05 STUDENT-NUMBER-WS  PIC 9(6).
            05 TUITION-OWED-WS    PIC 9(4)V99.
+           05 BILLING-DATE-WS    PIC 9(8).
            05 STUDENT-NAME-WS    PIC X(40).
            05 PROGRAM-CODE-WS    PIC X(5).
            05 COURSE-CODE-1-WS   PIC X(7).
@@ -54,11 +121,53 @@
            05 AVERAGE-4-WS       PIC 9(3).
            05 COURSE-CODE-5-WS   PIC X(7).
            05 AVERAGE-5-WS       PIC 9(3).
+           05 TERM-CODE-WS       PIC X(4).
 
        01  TUITION-PAYMENT-WS          PIC 9(5)V99.
        01  NEW-TUITION-OWNED-WS        PIC 9(5)V99.
        01  STUDENT-NUMBER-INPUT-WS     PIC 9(6).
        01  STATUS-FIELD                PIC X(2).
+       01  OLD-BALANCE-WS              PIC 9(4)V99.
+       01  MAX-PAYMENT-WS              PIC 9(4)V99.
+       01  OVERPAYMENT-SW              PIC X(1)   VALUE "N".
+       01  TODAYS-DATE-WS              PIC 9(8).
+       01  BACKUP-DATE-WS              PIC 9(8).
+       01  BACKUP-COMMAND-WS           PIC X(60).
+       01  OPERATOR-ID-WS              PIC X(10).
+       01  LOCK-STATUS-WS              PIC X(2).
+       01  LOCK-BUSY-SW                PIC X(1)   VALUE "N".
+       01  LOCK-DELETE-COMMAND-WS      PIC X(20)
+               VALUE "DEL PROJECT32.LCK".
+
+       01  MODE-RESPONSE-WS            PIC X(1).
+       01  BATCH-MODE-SW               PIC X(1)   VALUE "N".
+       01  MAINT-MODE-SW               PIC X(1)   VALUE "N".
+       01  TXN-EOF-SW                  PIC X(3)   VALUE "NO".
+       01  KEY-INVALID-SW              PIC X(1)   VALUE "N".
+       01  POSTED-COUNT-WS             PIC 9(4)   VALUE ZERO.
+       01  REJECTED-COUNT-WS           PIC 9(4)   VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *Maintenance-mode fields
+      *-----------------------------------------------------------------
+       01  MAINT-CHOICE-WS             PIC X(1).
+       01  MAINT-MENU-TEXT             PIC X(45) VALUE
+           "A-Add  C-Change  D-Delete  X-Exit  Choice:".
+
+      *-----------------------------------------------------------------
+      *Course-catalog table loaded from COURSE.TXT, used to validate
+      *each course code keyed in during maintenance-mode add/change
+      *-----------------------------------------------------------------
+       01  COURSE-TBL.
+           05 COURSE-TABLE-COUNT     PIC 9(2)  VALUE ZERO.
+           05 COURSE-VALUES-TBL OCCURS 50 TIMES.
+               10 COURSE-CODE-TBL      PIC X(7).
+               10 COURSE-TITLE-TBL     PIC X(20).
+               10 COURSE-HOURS-TBL     PIC 9(2).
+       01  EOF-COURSE                  PIC X(3)  VALUE "NO".
+       01  COURSE-SUB                  PIC 9(2)  VALUE ZERO.
+       01  COURSE-VALID-SW             PIC X(1)  VALUE "N".
+       01  COURSE-CODE-CHECK-WS        PIC X(7).
 
        SCREEN SECTION.
        01 STUDENT-DATA-DISPLAY-SCREEN.
@@ -71,15 +180,98 @@
 
        PROCEDURE DIVISION.
        100-CREATE-UPDATED-STU-RECORD.
-           PERFORM 200-OPEN-FILES.
-           PERFORM 201-UPDATE-ONE-TUITION.
-           PERFORM 202-READ-FILES.
-           PERFORM 203-UPDATE-ONE-STUDENT-RECORD.
-           PERFORM 204-CLOSE-FILES.
+           PERFORM 191-IDENTIFY-OPERATOR.
+           PERFORM 192-ACQUIRE-LOCK.
+           IF LOCK-BUSY-SW = "Y"
+               DISPLAY "ANOTHER OPERATOR IS UPDATING THIS FILE - "
+                       "TRY AGAIN LATER" BLANK SCREEN LINE 10 COLUMN 5
+           ELSE
+               PERFORM 190-BACKUP-STUDENT-FILE
+               PERFORM 199-SELECT-UPDATE-MODE
+               IF BATCH-MODE-SW = "Y"
+                   PERFORM 210-BATCH-UPDATE-ALL
+               ELSE
+                   IF MAINT-MODE-SW = "Y"
+                       PERFORM 220-MAINTAIN-STUDENT-RECORDS
+                   ELSE
+                       PERFORM 200-OPEN-FILES
+                       PERFORM 201-UPDATE-ONE-TUITION
+                       PERFORM 202-READ-FILES
+                       PERFORM 203-UPDATE-ONE-STUDENT-RECORD
+                       PERFORM 204-CLOSE-FILES
+                   END-IF
+               END-IF
+               PERFORM 193-RELEASE-LOCK
+           END-IF.
            STOP RUN.
 
+      *-----------------------------------------------------------------
+      * Identify who is running the update, so the lock file and the
+      * payment audit trail both show which operator was updating
+      *-----------------------------------------------------------------
+       191-IDENTIFY-OPERATOR.
+           DISPLAY "OPERATOR ID:" BLANK SCREEN LINE 1 COLUMN 5.
+           ACCEPT OPERATOR-ID-WS LINE 1 COLUMN 18.
+
+      *-----------------------------------------------------------------
+      * Refuse to proceed if another operator's PROJECT32.LCK is
+      * already on file; otherwise claim it for this run
+      *-----------------------------------------------------------------
+       192-ACQUIRE-LOCK.
+           OPEN INPUT LOCK-FILE.
+           IF LOCK-STATUS-WS = "00"
+               CLOSE LOCK-FILE
+               MOVE "Y" TO LOCK-BUSY-SW
+           ELSE
+               MOVE "N" TO LOCK-BUSY-SW
+               OPEN OUTPUT LOCK-FILE
+               MOVE OPERATOR-ID-WS TO LOCK-OPERATOR-ID
+               ACCEPT LOCK-DATE FROM DATE YYYYMMDD
+               WRITE LOCK-RECORD-OUT
+               CLOSE LOCK-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Delete PROJECT32.LCK once this run's update is complete
+      *-----------------------------------------------------------------
+       193-RELEASE-LOCK.
+           CALL "SYSTEM" USING LOCK-DELETE-COMMAND-WS.
+
+      *-----------------------------------------------------------------
+      * Copy INDEXSTUFILE3.TXT to a dated backup before this run opens
+      * it I-O, so a bad update or delete can be recovered from
+      *-----------------------------------------------------------------
+       190-BACKUP-STUDENT-FILE.
+           ACCEPT BACKUP-DATE-WS FROM DATE YYYYMMDD.
+           STRING "COPY INDEXSTUFILE3.TXT INDEXSTUFILE3."
+               BACKUP-DATE-WS ".BAK"
+               DELIMITED BY SIZE INTO BACKUP-COMMAND-WS.
+           CALL "SYSTEM" USING BACKUP-COMMAND-WS.
+
+      *-----------------------------------------------------------------
+      * Let the cashier choose one payment at a time on the screen, a
+      * whole transaction file posted automatically (end-of-day mode),
+      * or full add/change/delete maintenance of a student record
+      *-----------------------------------------------------------------
+       199-SELECT-UPDATE-MODE.
+           DISPLAY "P-Post one payment  B-Batch payments  "
+                   "M-Maintain a record:"
+                   LINE 3 COLUMN 5.
+           ACCEPT MODE-RESPONSE-WS
+                   LINE 3 COLUMN 65.
+           MOVE "N" TO BATCH-MODE-SW.
+           MOVE "N" TO MAINT-MODE-SW.
+           IF MODE-RESPONSE-WS = "B"
+               MOVE "Y" TO BATCH-MODE-SW
+           ELSE
+               IF MODE-RESPONSE-WS = "M"
+                   MOVE "Y" TO MAINT-MODE-SW
+               END-IF
+           END-IF.
+
        200-OPEN-FILES.
            OPEN I-O INDEXED-STUDENT-FILE.
+           OPEN EXTEND TUITION-AUDIT-FILE.
 
        201-UPDATE-ONE-TUITION.
            DISPLAY PROMP-STU-NUM
@@ -95,14 +287,80 @@
        203-UPDATE-ONE-STUDENT-RECORD.
            MOVE STUDENT-RECORD-IN TO STUDENT-RECORD-OUT.
            PERFORM 301-CALCULATE-TUITION-OWNED.
-           PERFORM 302-REWRITE-STUDENT-RECORDS.
+           IF OVERPAYMENT-SW = "Y"
+               PERFORM 403-OVERPAYMENT-RTN
+           ELSE
+               PERFORM 302-REWRITE-STUDENT-RECORDS
+           END-IF.
 
        204-CLOSE-FILES.
            CLOSE INDEXED-STUDENT-FILE.
+           CLOSE TUITION-AUDIT-FILE.
+
+      *-----------------------------------------------------------------
+      * Post every payment in the transaction file automatically,
+      * reusing the same read/update paragraphs as the single-update
+      * screen, then report how many posted versus were rejected
+      *-----------------------------------------------------------------
+       210-BATCH-UPDATE-ALL.
+           PERFORM 200-OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE-IN.
+           MOVE ZERO TO POSTED-COUNT-WS.
+           MOVE ZERO TO REJECTED-COUNT-WS.
+           MOVE "NO" TO TXN-EOF-SW.
+           PERFORM 211-READ-TRANSACTION.
+           PERFORM 212-PROCESS-ONE-TRANSACTION
+               UNTIL TXN-EOF-SW = "YES".
+           CLOSE TRANSACTION-FILE-IN.
+           PERFORM 204-CLOSE-FILES.
+           PERFORM 213-DISPLAY-BATCH-SUMMARY.
+
+       211-READ-TRANSACTION.
+           READ TRANSACTION-FILE-IN
+               AT END
+                   MOVE "YES" TO TXN-EOF-SW
+               NOT AT END
+                   MOVE STUDENT-NUMBER-TXN TO STUDENT-NUMBER-IN
+                   MOVE PAYMENT-AMOUNT-TXN TO TUITION-PAYMENT-WS
+           END-READ.
 
+       212-PROCESS-ONE-TRANSACTION.
+           MOVE "N" TO KEY-INVALID-SW.
+           PERFORM 202-READ-FILES.
+           IF KEY-INVALID-SW = "Y"
+               ADD 1 TO REJECTED-COUNT-WS
+           ELSE
+               PERFORM 203-UPDATE-ONE-STUDENT-RECORD
+               IF OVERPAYMENT-SW = "Y"
+                   ADD 1 TO REJECTED-COUNT-WS
+               ELSE
+                   ADD 1 TO POSTED-COUNT-WS
+               END-IF
+           END-IF.
+           PERFORM 211-READ-TRANSACTION.
+
+       213-DISPLAY-BATCH-SUMMARY.
+           DISPLAY "BATCH TUITION PAYMENT SUMMARY" BLANK SCREEN
+                   LINE 5 COLUMN 10.
+           DISPLAY "PAYMENTS POSTED:  "             LINE 7 COLUMN 10.
+           DISPLAY POSTED-COUNT-WS                  LINE 7 COLUMN 30.
+           DISPLAY "PAYMENTS REJECTED:"              LINE 8 COLUMN 10.
+           DISPLAY REJECTED-COUNT-WS                 LINE 8 COLUMN 30.
+
+      *-----------------------------------------------------------------
+      * Apply the payment; a payment greater than the balance owed is
+      * refused rather than letting TUITION-OWED-WS go negative
+      *-----------------------------------------------------------------
        301-CALCULATE-TUITION-OWNED.
-           SUBTRACT TUITION-PAYMENT-WS FROM TUITION-OWED-WS
-               GIVING TUITION-OWED-WS.
+           MOVE TUITION-OWED-WS TO OLD-BALANCE-WS.
+           IF TUITION-PAYMENT-WS > TUITION-OWED-WS
+               MOVE TUITION-OWED-WS TO MAX-PAYMENT-WS
+               MOVE "Y" TO OVERPAYMENT-SW
+           ELSE
+               SUBTRACT TUITION-PAYMENT-WS FROM TUITION-OWED-WS
+                   GIVING TUITION-OWED-WS
+               MOVE "N" TO OVERPAYMENT-SW
+           END-IF.
 
        302-REWRITE-STUDENT-RECORDS.
            REWRITE STUDENT-RECORD-IN FROM STUDENT-RECORD-OUT
@@ -111,11 +369,270 @@
            END-REWRITE.
 
        401-ERROR-RTN.
+           MOVE "Y" TO KEY-INVALID-SW.
            DISPLAY "Invalid key" BLANK SCREEN LINE 21
                    COLUMN 16.
 
        402-ERROR-FREE-RTN.
            DISPLAY "Update successful" BLANK SCREEN LINE 21
                    COLUMN 16.
+           PERFORM 404-WRITE-AUDIT-RECORD.
+
+       403-OVERPAYMENT-RTN.
+           DISPLAY "Overpayment - payment exceeds balance owed"
+                   BLANK SCREEN LINE 21 COLUMN 16.
+           DISPLAY "Maximum allowable payment is" LINE 22 COLUMN 16.
+           DISPLAY MAX-PAYMENT-WS               LINE 22 COLUMN 46.
+
+      *-----------------------------------------------------------------
+      * Append the posted payment to the audit trail so a day's
+      * payments can be reconstructed if the indexed file is damaged
+      *-----------------------------------------------------------------
+       404-WRITE-AUDIT-RECORD.
+           MOVE STUDENT-NUMBER-WS  TO AUDIT-STUDENT-NUMBER.
+           MOVE TUITION-PAYMENT-WS TO AUDIT-PAYMENT.
+           MOVE OLD-BALANCE-WS     TO AUDIT-OLD-BALANCE.
+           MOVE TUITION-OWED-WS    TO AUDIT-NEW-BALANCE.
+           MOVE OPERATOR-ID-WS     TO AUDIT-OPERATOR-ID.
+           WRITE AUDIT-RECORD-OUT.
+
+      *-----------------------------------------------------------------
+      * Full add/change/delete maintenance of a student record,
+      * driven from a menu instead of the tuition-payment screen
+      *-----------------------------------------------------------------
+       220-MAINTAIN-STUDENT-RECORDS.
+           OPEN I-O INDEXED-STUDENT-FILE.
+           PERFORM 227-LOAD-COURSE-TABLE.
+           MOVE SPACES TO MAINT-CHOICE-WS.
+           PERFORM 221-MAINT-MENU-PROCESS
+               UNTIL MAINT-CHOICE-WS = "X".
+           CLOSE INDEXED-STUDENT-FILE.
+
+      *-----------------------------------------------------------------
+      * Load every course-catalog row from COURSE.TXT into memory
+      *-----------------------------------------------------------------
+       227-LOAD-COURSE-TABLE.
+           OPEN INPUT COURSE-FILE-IN.
+           PERFORM 228-READ-COURSE-RECORD
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL EOF-COURSE = "YES" OR COURSE-SUB > 50.
+           CLOSE COURSE-FILE-IN.
+
+       228-READ-COURSE-RECORD.
+           READ COURSE-FILE-IN
+               AT END
+                   MOVE "YES" TO EOF-COURSE
+               NOT AT END
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-INFOR TO
+                       COURSE-VALUES-TBL(COURSE-TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Search COURSE-TBL for COURSE-CODE-CHECK-WS
+      *-----------------------------------------------------------------
+       229-LOOKUP-COURSE-CODE.
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 239-COMPARE-COURSE-CODE
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > COURSE-TABLE-COUNT
+                   OR COURSE-VALID-SW = "Y".
+
+       239-COMPARE-COURSE-CODE.
+           IF COURSE-CODE-CHECK-WS = COURSE-CODE-TBL(COURSE-SUB)
+               MOVE "Y" TO COURSE-VALID-SW
+           END-IF.
+
+       221-MAINT-MENU-PROCESS.
+           DISPLAY MAINT-MENU-TEXT BLANK SCREEN LINE 3 COLUMN 5.
+           ACCEPT MAINT-CHOICE-WS LINE 4 COLUMN 5.
+
+           IF MAINT-CHOICE-WS = "A"
+               PERFORM 222-ADD-STUDENT-RECORD
+           ELSE
+               IF MAINT-CHOICE-WS = "C"
+                   PERFORM 223-CHANGE-STUDENT-RECORD
+               ELSE
+                   IF MAINT-CHOICE-WS = "D"
+                       PERFORM 224-DELETE-STUDENT-RECORD
+                   ELSE
+                       IF MAINT-CHOICE-WS NOT = "X"
+                           DISPLAY "Invalid selection, try again"
+                               LINE 21 COLUMN 5
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Add a new student record; refuses a student number already on
+      * file the same way 302-REWRITE-STUDENT-RECORDS refuses a bad key
+      *-----------------------------------------------------------------
+       222-ADD-STUDENT-RECORD.
+           DISPLAY "Student number to add: " LINE 5 COLUMN 5.
+           ACCEPT STUDENT-NUMBER-IN LINE 5 COLUMN 33.
+           PERFORM 225-PROMPT-ALL-FIELDS.
+           MOVE STUDENT-RECORD-OUT TO STUDENT-RECORD-IN.
+           WRITE STUDENT-RECORD-IN
+               INVALID KEY
+                   DISPLAY "That student number already exists"
+                       LINE 21 COLUMN 5
+               NOT INVALID KEY
+                   DISPLAY "Student record added" LINE 21 COLUMN 5
+           END-WRITE.
+
+      *-----------------------------------------------------------------
+      * Change every field of an existing student record
+      *-----------------------------------------------------------------
+       223-CHANGE-STUDENT-RECORD.
+           DISPLAY "Student number to change: " LINE 5 COLUMN 5.
+           ACCEPT STUDENT-NUMBER-IN LINE 5 COLUMN 33.
+           READ INDEXED-STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "Student number not found" LINE 21 COLUMN 5
+               NOT INVALID KEY
+                   PERFORM 225-PROMPT-ALL-FIELDS
+                   MOVE STUDENT-RECORD-OUT TO STUDENT-RECORD-IN
+                   REWRITE STUDENT-RECORD-IN
+                       INVALID KEY
+                           DISPLAY "Update failed" LINE 21 COLUMN 5
+                       NOT INVALID KEY
+                           DISPLAY "Student record changed"
+                               LINE 21 COLUMN 5
+                   END-REWRITE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Delete a student record by key
+      *-----------------------------------------------------------------
+       224-DELETE-STUDENT-RECORD.
+           DISPLAY "Student number to delete: " LINE 5 COLUMN 5.
+           ACCEPT STUDENT-NUMBER-IN LINE 5 COLUMN 33.
+           DELETE INDEXED-STUDENT-FILE RECORD
+               INVALID KEY
+                   DISPLAY "Student number not found" LINE 21 COLUMN 5
+               NOT INVALID KEY
+                   DISPLAY "Student record deleted" LINE 21 COLUMN 5
+           END-DELETE.
+
+      *-----------------------------------------------------------------
+      * Prompt for every field of STUDENT-RECORD-OUT; used both to
+      * build a new record and to re-key every field of an existing one
+      *-----------------------------------------------------------------
+       225-PROMPT-ALL-FIELDS.
+           MOVE STUDENT-NUMBER-IN TO STUDENT-NUMBER-WS.
+           DISPLAY "Tuition owed: "      LINE 6  COLUMN 5.
+           ACCEPT  TUITION-OWED-WS       LINE 6  COLUMN 33.
+           PERFORM 226-STAMP-BILLING-DATE.
+           DISPLAY "Student name: "      LINE 7  COLUMN 5.
+           ACCEPT  STUDENT-NAME-WS       LINE 7  COLUMN 33.
+           DISPLAY "Program code: "      LINE 8  COLUMN 5.
+           ACCEPT  PROGRAM-CODE-WS       LINE 8  COLUMN 33.
+           DISPLAY "Term code: "         LINE 8  COLUMN 45.
+           ACCEPT  TERM-CODE-WS          LINE 8  COLUMN 60.
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 230-ACCEPT-COURSE-CODE-1
+               UNTIL COURSE-VALID-SW = "Y".
+           DISPLAY "Average 1: "         LINE 9  COLUMN 50.
+           ACCEPT  AVERAGE-1-WS          LINE 9  COLUMN 65.
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 231-ACCEPT-COURSE-CODE-2
+               UNTIL COURSE-VALID-SW = "Y".
+           DISPLAY "Average 2: "         LINE 10 COLUMN 50.
+           ACCEPT  AVERAGE-2-WS          LINE 10 COLUMN 65.
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 232-ACCEPT-COURSE-CODE-3
+               UNTIL COURSE-VALID-SW = "Y".
+           DISPLAY "Average 3: "         LINE 11 COLUMN 50.
+           ACCEPT  AVERAGE-3-WS          LINE 11 COLUMN 65.
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 233-ACCEPT-COURSE-CODE-4
+               UNTIL COURSE-VALID-SW = "Y".
+           DISPLAY "Average 4: "         LINE 12 COLUMN 50.
+           ACCEPT  AVERAGE-4-WS          LINE 12 COLUMN 65.
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 234-ACCEPT-COURSE-CODE-5
+               UNTIL COURSE-VALID-SW = "Y".
+           DISPLAY "Average 5: "         LINE 13 COLUMN 50.
+           ACCEPT  AVERAGE-5-WS          LINE 13 COLUMN 65.
+
+      *-----------------------------------------------------------------
+      * Stamp the record being added/changed with today's date, so the
+      * tuition aging report has a billing date to measure against
+      *-----------------------------------------------------------------
+       226-STAMP-BILLING-DATE.
+           ACCEPT TODAYS-DATE-WS FROM DATE YYYYMMDD.
+           MOVE TODAYS-DATE-WS TO BILLING-DATE-WS.
+           DISPLAY "Billing date: "      LINE 6  COLUMN 45.
+           DISPLAY BILLING-DATE-WS       LINE 6  COLUMN 60.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 1, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       230-ACCEPT-COURSE-CODE-1.
+           DISPLAY "Course code 1: "     LINE 9  COLUMN 5.
+           ACCEPT  COURSE-CODE-1-WS      LINE 9  COLUMN 33.
+           MOVE COURSE-CODE-1-WS TO COURSE-CODE-CHECK-WS.
+           PERFORM 229-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               DISPLAY "Course code not found, re-enter"
+                   LINE 21 COLUMN 5
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 2, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       231-ACCEPT-COURSE-CODE-2.
+           DISPLAY "Course code 2: "     LINE 10 COLUMN 5.
+           ACCEPT  COURSE-CODE-2-WS      LINE 10 COLUMN 33.
+           MOVE COURSE-CODE-2-WS TO COURSE-CODE-CHECK-WS.
+           PERFORM 229-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               DISPLAY "Course code not found, re-enter"
+                   LINE 21 COLUMN 5
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 3, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       232-ACCEPT-COURSE-CODE-3.
+           DISPLAY "Course code 3: "     LINE 11 COLUMN 5.
+           ACCEPT  COURSE-CODE-3-WS      LINE 11 COLUMN 33.
+           MOVE COURSE-CODE-3-WS TO COURSE-CODE-CHECK-WS.
+           PERFORM 229-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               DISPLAY "Course code not found, re-enter"
+                   LINE 21 COLUMN 5
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 4, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       233-ACCEPT-COURSE-CODE-4.
+           DISPLAY "Course code 4: "     LINE 12 COLUMN 5.
+           ACCEPT  COURSE-CODE-4-WS      LINE 12 COLUMN 33.
+           MOVE COURSE-CODE-4-WS TO COURSE-CODE-CHECK-WS.
+           PERFORM 229-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               DISPLAY "Course code not found, re-enter"
+                   LINE 21 COLUMN 5
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 5, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       234-ACCEPT-COURSE-CODE-5.
+           DISPLAY "Course code 5: "     LINE 13 COLUMN 5.
+           ACCEPT  COURSE-CODE-5-WS      LINE 13 COLUMN 33.
+           MOVE COURSE-CODE-5-WS TO COURSE-CODE-CHECK-WS.
+           PERFORM 229-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               DISPLAY "Course code not found, re-enter"
+                   LINE 21 COLUMN 5
+           END-IF.
 
        END PROGRAM PROJECT3-2.
