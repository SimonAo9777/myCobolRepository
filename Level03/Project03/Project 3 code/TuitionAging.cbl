@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: Simon Ao
+      * Date: 2021/10/25
+      * Purpose: Read INDEXSTUFILE3.TXT and bucket every outstanding
+      *            tuition balance by how many days it has been
+      *            outstanding, based on BILLING-DATE, for collections
+      *            follow-up.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITIONAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-IN
+                ASSIGN TO "INDEXSTUFILE3.TXT"
+                  ORGANISATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS STUDENT-NUMBER-IN
+                  FILE STATUS IS STATUS-FIELD.
+
+           SELECT AGING-REPORT-OUT
+                ASSIGN TO "AGINGREPORT.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-IN.
+       01  STUDENT-RECORD-IN.
+           05 STUDENT-NUMBER-IN  PIC 9(6).
+           05 TUITION-OWED-IN    PIC 9(4)V99.
+           05 BILLING-DATE-IN    PIC 9(8).
+           05 STUDENT-NAME-IN    PIC X(40).
+           05 PROGRAM-CODE-IN    PIC X(5).
+           05 COURSE-CODE-1-IN   PIC X(7).
+           05 AVERAGE-1-IN       PIC 9(3).
+           05 COURSE-CODE-2-IN   PIC X(7).
+           05 AVERAGE-2-IN       PIC 9(3).
+           05 COURSE-CODE-3-IN   PIC X(7).
+           05 AVERAGE-3-IN       PIC 9(3).
+           05 COURSE-CODE-4-IN   PIC X(7).
+           05 AVERAGE-4-IN       PIC 9(3).
+           05 COURSE-CODE-5-IN   PIC X(7).
+           05 AVERAGE-5-IN       PIC 9(3).
+
+       FD  AGING-REPORT-OUT.
+       01  AGING-LINE-OUT        PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-FIELD                PIC X(2).
+       01  EOF-STUDENT-SW               PIC X(3)   VALUE "NO".
+
+       01  TODAYS-DATE-WS.
+           05 TODAY-CCYY            PIC 9(4).
+           05 TODAY-MM              PIC 9(2).
+           05 TODAY-DD              PIC 9(2).
+
+       01  BILLING-DATE-BROKEN-WS.
+           05 BILL-CCYY             PIC 9(4).
+           05 BILL-MM               PIC 9(2).
+           05 BILL-DD               PIC 9(2).
+
+       01  DAYS-OUTSTANDING-WS         PIC S9(6).
+
+       01  AGING-BUCKET-HEADER.
+           05 FILLER                PIC X(40) VALUE "NAME".
+           05 FILLER                PIC X(10) VALUE "BALANCE".
+           05 FILLER                PIC X(6)  VALUE "DAYS".
+           05 FILLER                PIC X(10) VALUE "BUCKET".
+       01  AGING-DETAIL-LINE.
+           05 AGE-NAME-OUT           PIC X(40).
+           05 AGE-BALANCE-OUT        PIC Z,ZZ9.99.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AGE-DAYS-OUT           PIC ZZZ9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AGE-BUCKET-OUT         PIC X(10).
+
+       01  AGING-TOTALS-WS.
+           05 CURRENT-TOTAL-WS      PIC 9(7)V99  VALUE ZERO.
+           05 DAYS-30-TOTAL-WS      PIC 9(7)V99  VALUE ZERO.
+           05 DAYS-60-TOTAL-WS      PIC 9(7)V99  VALUE ZERO.
+           05 DAYS-90-TOTAL-WS      PIC 9(7)V99  VALUE ZERO.
+       01  AGING-TOTAL-LINE.
+           05 TOTAL-LABEL-OUT        PIC X(16).
+           05 TOTAL-AMOUNT-OUT       PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-AGING-REPORT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 210-READ-STUDENT-RECORD.
+           PERFORM 220-AGE-ONE-RECORD
+               UNTIL EOF-STUDENT-SW = "YES".
+           PERFORM 230-PRINT-TOTALS.
+           PERFORM 290-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           ACCEPT TODAYS-DATE-WS FROM DATE YYYYMMDD.
+           OPEN INPUT STUDENT-IN.
+           OPEN OUTPUT AGING-REPORT-OUT.
+           WRITE AGING-LINE-OUT FROM AGING-BUCKET-HEADER.
+
+       210-READ-STUDENT-RECORD.
+           READ STUDENT-IN NEXT
+               AT END
+                   MOVE "YES" TO EOF-STUDENT-SW
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Skip a paid-off balance; bucket everything still owed by the
+      * number of days between BILLING-DATE-IN and today
+      *-----------------------------------------------------------------
+       220-AGE-ONE-RECORD.
+           IF TUITION-OWED-IN > ZERO
+               PERFORM 300-CALCULATE-DAYS-OUTSTANDING
+               PERFORM 310-BUCKET-BALANCE
+               PERFORM 320-WRITE-DETAIL-LINE
+           END-IF.
+           PERFORM 210-READ-STUDENT-RECORD.
+
+      *-----------------------------------------------------------------
+      * Days outstanding, using the common 360-day/30-day-month batch
+      * approximation (no true calendar subroutine on file here)
+      *-----------------------------------------------------------------
+       300-CALCULATE-DAYS-OUTSTANDING.
+           MOVE BILLING-DATE-IN TO BILLING-DATE-BROKEN-WS.
+           COMPUTE DAYS-OUTSTANDING-WS =
+               (TODAY-CCYY - BILL-CCYY) * 360
+               + (TODAY-MM - BILL-MM) * 30
+               + (TODAY-DD - BILL-DD).
+           IF DAYS-OUTSTANDING-WS < ZERO
+               MOVE ZERO TO DAYS-OUTSTANDING-WS
+           END-IF.
+
+       310-BUCKET-BALANCE.
+           IF DAYS-OUTSTANDING-WS <= 30
+               MOVE "CURRENT"   TO AGE-BUCKET-OUT
+               ADD TUITION-OWED-IN TO CURRENT-TOTAL-WS
+           ELSE
+               IF DAYS-OUTSTANDING-WS <= 60
+                   MOVE "1-30"  TO AGE-BUCKET-OUT
+                   ADD TUITION-OWED-IN TO DAYS-30-TOTAL-WS
+               ELSE
+                   IF DAYS-OUTSTANDING-WS <= 90
+                       MOVE "31-60" TO AGE-BUCKET-OUT
+                       ADD TUITION-OWED-IN TO DAYS-60-TOTAL-WS
+                   ELSE
+                       MOVE "61-90+" TO AGE-BUCKET-OUT
+                       ADD TUITION-OWED-IN TO DAYS-90-TOTAL-WS
+                   END-IF
+               END-IF
+           END-IF.
+
+       320-WRITE-DETAIL-LINE.
+           MOVE STUDENT-NAME-IN  TO AGE-NAME-OUT.
+           MOVE TUITION-OWED-IN  TO AGE-BALANCE-OUT.
+           MOVE DAYS-OUTSTANDING-WS TO AGE-DAYS-OUT.
+           DISPLAY AGING-DETAIL-LINE.
+           WRITE AGING-LINE-OUT FROM AGING-DETAIL-LINE.
+
+       230-PRINT-TOTALS.
+           MOVE "CURRENT:"       TO TOTAL-LABEL-OUT.
+           MOVE CURRENT-TOTAL-WS TO TOTAL-AMOUNT-OUT.
+           WRITE AGING-LINE-OUT FROM AGING-TOTAL-LINE.
+           MOVE "1-30 DAYS:"     TO TOTAL-LABEL-OUT.
+           MOVE DAYS-30-TOTAL-WS TO TOTAL-AMOUNT-OUT.
+           WRITE AGING-LINE-OUT FROM AGING-TOTAL-LINE.
+           MOVE "31-60 DAYS:"    TO TOTAL-LABEL-OUT.
+           MOVE DAYS-60-TOTAL-WS TO TOTAL-AMOUNT-OUT.
+           WRITE AGING-LINE-OUT FROM AGING-TOTAL-LINE.
+           MOVE "61-90+ DAYS:"   TO TOTAL-LABEL-OUT.
+           MOVE DAYS-90-TOTAL-WS TO TOTAL-AMOUNT-OUT.
+           WRITE AGING-LINE-OUT FROM AGING-TOTAL-LINE.
+
+       290-CLOSE-FILES.
+           CLOSE STUDENT-IN.
+           CLOSE AGING-REPORT-OUT.
+
+       END PROGRAM TUITIONAGE.
