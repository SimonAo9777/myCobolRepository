@@ -2,48 +2,177 @@
       *STUDENT NUMBER:040983402
       *Date:2021-06-08
       *LAB SECTONS: CST8283 303
-       
-       
+      *MODIFICATION HISTORY:
+      *2021-09-02 SA  Added duplicate student-number check,
+      *               field-level validation and a per-record
+      *               review/correct step ahead of the write.
+      *2021-10-04 SA  TUITION-OWED-IN is now looked up from the
+      *               chosen PROGRAM-CODE-IN against PROGRAM.TXT
+      *               instead of being free-typed.
+      *2021-10-29 SA  Added five course-code slots, each validated
+      *               against the new COURSE.TXT master file.
+      *2021-10-31 SA  Added a term code to each record so more than
+      *               one term's students can coexist on file.
+      *2021-11-02 SA  STUDENT-RECORD-IN/-OUT was missing the five
+      *               COURSE-AVERAGE-n slots that every other program
+      *               sharing this record family carries between each
+      *               course code and the term code, throwing every
+      *               field after COURSE-CODE-1 out of alignment on
+      *               STUDENT-FILE.TXT. Added the five slots (blank at
+      *               entry time, since averages aren't known until
+      *               grades are posted) so the record is 111 bytes
+      *               and lines up byte-for-byte with Project2's and
+      *               PROGMAINT's copies of this layout.
+      *2021-11-02 SA  STUDENT-TUITION-OWED-IN now carries a V99 scale
+      *               like every other program's copy of this field,
+      *               and 409-COMPARE-PROGRAM-CODE rounds into it
+      *               instead of truncating the cents. Also capped
+      *               PRIOR-NUMBERS-TABLE entry at its OCCURS 50 limit
+      *               and stop taking new records once it's full.
+
+
        PROGRAM-ID. PROGRAM1 AS "PROGRAM1".
 
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT  STUDENT-FILE-OUT
                ASSIGN TO  "D:\STUDENT-FILE.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.                     
-       CONFIGURATION SECTION.
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  PROGRAM-FILE-IN
+               ASSIGN TO  "D:\PROGRAM.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  COURSE-FILE-IN
+               ASSIGN TO  "D:\COURSE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  STUDENT-FILE-OUT.
-       01  STUDENT-RECORD-OUT    PIC X(52).
-           
+       01  STUDENT-RECORD-OUT    PIC X(111).
+
+       FD  PROGRAM-FILE-IN.
+           COPY "PROGRAM-INFOR.TXT".
+
+       FD  COURSE-FILE-IN.
+           COPY "COURSE-INFOR.TXT".
+
        WORKING-STORAGE SECTION.
        01  STUDENT-RECORD-IN.
            05  STUDENT-NUMBER-IN           PIC 9(6).
-           05  STUDENT-TUITION-OWED-IN     PIC 9(6).
+           05  STUDENT-TUITION-OWED-IN     PIC 9(4)V99.
            05  STUDENT-NAME-IN             PIC X(40).
+           05  PROGRAM-CODE-IN             PIC X(5).
+           05  COURSE-CODE-1-IN            PIC X(7).
+           05  COURSE-AVERAGE-1-IN         PIC 9(3).
+           05  COURSE-CODE-2-IN            PIC X(7).
+           05  COURSE-AVERAGE-2-IN         PIC 9(3).
+           05  COURSE-CODE-3-IN            PIC X(7).
+           05  COURSE-AVERAGE-3-IN         PIC 9(3).
+           05  COURSE-CODE-4-IN            PIC X(7).
+           05  COURSE-AVERAGE-4-IN         PIC 9(3).
+           05  COURSE-CODE-5-IN            PIC X(7).
+           05  COURSE-AVERAGE-5-IN         PIC 9(3).
+           05  TERM-CODE-IN                PIC X(4).
+
 
-    
 
        01  PROMPTS-MESSAGES-RESPONSES.
            05  RECORD-PROMPT         PIC X(37)
                VALUE  "Please enter  Y or N".
            05  INPUT-RESPONSE        PIC X(1).
-           
+
            05  STUDENT-NUMBER-PROMPT    PIC X(22)
                VALUE   "Enter Student Number:".
-           
+
            05  TUITION-OWED-PROMPT    PIC X(24)
                VALUE  "Enter Tuition Owed:".
-           
+
            05  STUDENT-NAME-IN-PROMPT     PIC X(26)
                VALUE  "Enter Student Name:".
+
+           05  PROGRAM-CODE-PROMPT        PIC X(22)
+               VALUE  "Enter Program Code:".
+
+           05  COURSE-CODE-1-PROMPT       PIC X(22)
+               VALUE  "Enter Course Code 1:".
+           05  COURSE-CODE-2-PROMPT       PIC X(22)
+               VALUE  "Enter Course Code 2:".
+           05  COURSE-CODE-3-PROMPT       PIC X(22)
+               VALUE  "Enter Course Code 3:".
+           05  COURSE-CODE-4-PROMPT       PIC X(22)
+               VALUE  "Enter Course Code 4:".
+           05  COURSE-CODE-5-PROMPT       PIC X(22)
+               VALUE  "Enter Course Code 5:".
+
+           05  TERM-CODE-PROMPT           PIC X(22)
+               VALUE  "Enter Term Code:".
+
+           05  ERROR-MESSAGE-LINE       PIC X(50)
+               VALUE  SPACES.
+
+           05  CONFIRM-PROMPT           PIC X(40)
+               VALUE  "Is this record correct?  (Y/N):".
+           05  CONFIRM-RESPONSE         PIC X(1).
+
        01 COUNTER.
-           05 RECORD-COUNTER         PIC 9(1)    VALUE ZERO.  
+           05 RECORD-COUNTER         PIC 9(1)    VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *Switches controlling re-prompting during data entry
+      *-----------------------------------------------------------------
+       01  ENTRY-SWITCHES.
+           05  NUMBER-VALID-SW          PIC X(1)  VALUE "N".
+           05  PROGRAM-VALID-SW         PIC X(1)  VALUE "N".
+           05  NAME-VALID-SW            PIC X(1)  VALUE "N".
+           05  DUPLICATE-NUMBER-SW      PIC X(1)  VALUE "N".
+           05  RECORD-CONFIRMED-SW      PIC X(1)  VALUE "N".
+           05  COURSE-VALID-SW          PIC X(1)  VALUE "N".
+           05  TERM-VALID-SW            PIC X(1)  VALUE "N".
+
+      *-----------------------------------------------------------------
+      *Student numbers already keyed in this run, used to reject
+      *a second entry of the same number (see 404-CHECK-DUPLICATE-NUMBER)
+      *-----------------------------------------------------------------
+       01  PRIOR-NUMBERS-TABLE.
+           05  PRIOR-RECORD-COUNT       PIC 9(2)  VALUE ZERO.
+           05  STUDENT-NUMBER-USED      PIC 9(6)  OCCURS 50 TIMES
+                                         VALUE ZERO.
+           05  DUP-SUB                  PIC 9(2)  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *Program-of-study table loaded from PROGRAM.TXT, used to derive
+      *TUITION-OWED-IN from the program code the operator enters
+      *-----------------------------------------------------------------
+       01  PROGRAM-TBL.
+           05 PROGRAM-TABLE-COUNT     PIC 9(2)  VALUE ZERO.
+           05 PROGRAM-VALUES-TBL OCCURS 20 TIMES.
+               10 PROGRAM-CODE-TBL     PIC X(5).
+               10 PROGRAM-NAME-TBL     PIC X(20).
+               10 PROGRAM-RATE-TBL     PIC 9(3)V99.
+               10 PROGRAM-HOURS-TBL    PIC 9(2).
+       01  PROGRAM-CONTROL-FIELDS.
+           05  EOF-PROGRAM          PIC X(3)  VALUE "NO".
+           05  PROGRAM-SUB          PIC 9(2)  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *Course-catalog table loaded from COURSE.TXT, used to validate
+      *each COURSE-CODE-n-IN the operator enters
+      *-----------------------------------------------------------------
+       01  COURSE-TBL.
+           05 COURSE-TABLE-COUNT     PIC 9(2)  VALUE ZERO.
+           05 COURSE-VALUES-TBL OCCURS 50 TIMES.
+               10 COURSE-CODE-TBL      PIC X(7).
+               10 COURSE-TITLE-TBL     PIC X(20).
+               10 COURSE-HOURS-TBL     PIC 9(2).
+       01  COURSE-CONTROL-FIELDS.
+           05  EOF-COURSE           PIC X(3)  VALUE "NO".
+           05  COURSE-SUB           PIC 9(2)  VALUE ZERO.
+       01  COURSE-CODE-CHECK-WS     PIC X(7).
 
 
        PROCEDURE DIVISION.
@@ -51,67 +180,408 @@
        100-CREATE-STUDENT-FILE.
            PERFORM  201-INITIATE-CREATE-FILE.
            PERFORM  202-CREATE-RECORDS
-                    UNTIL INPUT-RESPONSE = "N".
+                    UNTIL INPUT-RESPONSE = "N"
+                       OR PRIOR-RECORD-COUNT = 50.
            PERFORM  203-TERMINATE-CREATE-FILE.
 
            STOP RUN.
 
        201-INITIATE-CREATE-FILE.
            PERFORM  301-OPEN-FILES.
+           PERFORM  307-LOAD-PROGRAM-TABLE
+               VARYING PROGRAM-SUB FROM 1 BY 1
+               UNTIL EOF-PROGRAM = "YES" OR PROGRAM-SUB > 20.
+           PERFORM  410-LOAD-COURSE-TABLE
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL EOF-COURSE = "YES" OR COURSE-SUB > 50.
            PERFORM  302-PROMPT-FOR-DATA.
 
        202-CREATE-RECORDS.
-           PERFORM 303-ENTER-STUDENT-DATA.
+           PERFORM 405-CAPTURE-AND-CONFIRM-RECORD.
            PERFORM 304-WRITE-STUDENT-RECORD.
            PERFORM 302-PROMPT-FOR-DATA.
 
        203-TERMINATE-CREATE-FILE.
            PERFORM  305-CLOSE-FILES.
            PERFORM  306-END-MESSAGE.
-      
+
        301-OPEN-FILES.
            OPEN OUTPUT STUDENT-FILE-OUT.
+           OPEN INPUT  PROGRAM-FILE-IN.
+           OPEN INPUT  COURSE-FILE-IN.
 
        302-PROMPT-FOR-DATA.
-     
+
            DISPLAY RECORD-PROMPT
                LINE 16 COLUMN 10.
            ACCEPT INPUT-RESPONSE
                LINE 17 COLUMN 10.
 
        303-ENTER-STUDENT-DATA.
-     
+
            INITIALIZE   STUDENT-RECORD-IN.
-           
+
            DISPLAY "  " WITH BLANK SCREEN.
-           
+
            ADD 1 TO RECORD-COUNTER.
            DISPLAY "RECORD " LINE 2 COLUMN 3.
-           
+
            DISPLAY RECORD-COUNTER LINE 2 COLUMN 10.
-           
-          
-           DISPLAY  STUDENT-NUMBER-PROMPT        LINE 3 COLUMN 6.
-           ACCEPT   STUDENT-NUMBER-IN            LINE 3 COLUMN 28. 
 
-           DISPLAY  TUITION-OWED-PROMPT          LINE 4  COLUMN 6.
-           ACCEPT   STUDENT-TUITION-OWED-IN      LINE 4  COLUMN 28.
-  
-           DISPLAY  STUDENT-NAME-IN-PROMPT       LINE 5  COLUMN 6.
-           ACCEPT   STUDENT-NAME-IN              LINE 5  COLUMN 28.
+           MOVE "N" TO NUMBER-VALID-SW.
+           PERFORM 401-ACCEPT-STUDENT-NUMBER
+               UNTIL NUMBER-VALID-SW = "Y".
+
+           MOVE "N" TO PROGRAM-VALID-SW.
+           PERFORM 402-ACCEPT-PROGRAM-CODE
+               UNTIL PROGRAM-VALID-SW = "Y".
+
+           MOVE "N" TO NAME-VALID-SW.
+           PERFORM 403-ACCEPT-STUDENT-NAME
+               UNTIL NAME-VALID-SW = "Y".
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 420-ACCEPT-COURSE-CODE-1
+               UNTIL COURSE-VALID-SW = "Y".
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 421-ACCEPT-COURSE-CODE-2
+               UNTIL COURSE-VALID-SW = "Y".
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 422-ACCEPT-COURSE-CODE-3
+               UNTIL COURSE-VALID-SW = "Y".
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 423-ACCEPT-COURSE-CODE-4
+               UNTIL COURSE-VALID-SW = "Y".
+
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 424-ACCEPT-COURSE-CODE-5
+               UNTIL COURSE-VALID-SW = "Y".
+
+           MOVE "N" TO TERM-VALID-SW.
+           PERFORM 409-ACCEPT-TERM-CODE
+               UNTIL TERM-VALID-SW = "Y".
 
        304-WRITE-STUDENT-RECORD.
-      
+
            MOVE  STUDENT-RECORD-IN  TO  STUDENT-RECORD-OUT.
            WRITE STUDENT-RECORD-OUT.
-          
+
+           IF PRIOR-RECORD-COUNT < 50
+               ADD 1 TO PRIOR-RECORD-COUNT
+               MOVE STUDENT-NUMBER-IN
+                   TO STUDENT-NUMBER-USED(PRIOR-RECORD-COUNT)
+           END-IF.
+
        305-CLOSE-FILES.
            CLOSE  STUDENT-FILE-OUT.
-           
+           CLOSE  PROGRAM-FILE-IN.
+           CLOSE  COURSE-FILE-IN.
+
        306-END-MESSAGE.
            DISPLAY "PROJECT PROGRAM FINISHED"
                LINE 16 COLUMN 10.
-           
-           
-      
-       END PROGRAM PROGRAM1.
\ No newline at end of file
+
+      *-----------------------------------------------------------------
+      *Accept the student number, reject zero and numbers already
+      *keyed in during this run
+      *-----------------------------------------------------------------
+       401-ACCEPT-STUDENT-NUMBER.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  STUDENT-NUMBER-PROMPT        LINE 3 COLUMN 6.
+           ACCEPT   STUDENT-NUMBER-IN            LINE 3 COLUMN 28.
+
+           MOVE "Y" TO NUMBER-VALID-SW.
+           IF STUDENT-NUMBER-IN = ZERO
+               MOVE "Student number may not be zero, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+               MOVE "N" TO NUMBER-VALID-SW
+           ELSE
+               PERFORM 404-CHECK-DUPLICATE-NUMBER
+               IF DUPLICATE-NUMBER-SW = "Y"
+                   MOVE "Student number already used this run, re-enter"
+                       TO ERROR-MESSAGE-LINE
+                   DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+                   MOVE "N" TO NUMBER-VALID-SW
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept the program code and derive tuition owed from the
+      *matching row's rate and credit hours; reject a code not on file
+      *-----------------------------------------------------------------
+       402-ACCEPT-PROGRAM-CODE.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  PROGRAM-CODE-PROMPT          LINE 4  COLUMN 6.
+           ACCEPT   PROGRAM-CODE-IN              LINE 4  COLUMN 28.
+
+           PERFORM 408-LOOKUP-PROGRAM-CODE.
+           IF PROGRAM-VALID-SW = "Y"
+               DISPLAY TUITION-OWED-PROMPT           LINE 5 COLUMN 6
+               DISPLAY STUDENT-TUITION-OWED-IN        LINE 5 COLUMN 28
+           ELSE
+               MOVE "Program code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept the student name, reject an all-blank entry
+      *-----------------------------------------------------------------
+       403-ACCEPT-STUDENT-NAME.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  STUDENT-NAME-IN-PROMPT       LINE 6  COLUMN 6.
+           ACCEPT   STUDENT-NAME-IN              LINE 6  COLUMN 28.
+
+           IF STUDENT-NAME-IN NOT = SPACES
+               MOVE "Y" TO NAME-VALID-SW
+           ELSE
+               MOVE "Student name may not be blank, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+               MOVE "N" TO NAME-VALID-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept the term code, reject an all-blank entry; lets more than
+      *one term's students coexist in STUDENT-FILE.TXT
+      *-----------------------------------------------------------------
+       409-ACCEPT-TERM-CODE.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  TERM-CODE-PROMPT            LINE 13 COLUMN 6.
+           ACCEPT   TERM-CODE-IN                LINE 13 COLUMN 28.
+
+           IF TERM-CODE-IN NOT = SPACES
+               MOVE "Y" TO TERM-VALID-SW
+           ELSE
+               MOVE "Term code may not be blank, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+               MOVE "N" TO TERM-VALID-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Compare the number just keyed against every number accepted
+      *so far this run
+      *-----------------------------------------------------------------
+       404-CHECK-DUPLICATE-NUMBER.
+           MOVE "N" TO DUPLICATE-NUMBER-SW.
+           PERFORM 407-COMPARE-PRIOR-NUMBER
+               VARYING DUP-SUB FROM 1 BY 1
+               UNTIL DUP-SUB > PRIOR-RECORD-COUNT
+                   OR DUPLICATE-NUMBER-SW = "Y".
+
+      *-----------------------------------------------------------------
+      *Enter one record, then show it back to the operator for
+      *confirmation before it is written; redo the entry on "N"
+      *-----------------------------------------------------------------
+       405-CAPTURE-AND-CONFIRM-RECORD.
+           MOVE "N" TO RECORD-CONFIRMED-SW.
+           PERFORM 303-ENTER-STUDENT-DATA.
+           PERFORM 406-CONFIRM-RECORD-DATA
+               UNTIL RECORD-CONFIRMED-SW = "Y".
+
+      *-----------------------------------------------------------------
+      *Display the record just entered and let the operator accept
+      *it or redo the entry
+      *-----------------------------------------------------------------
+       406-CONFIRM-RECORD-DATA.
+           DISPLAY "  " WITH BLANK SCREEN.
+           DISPLAY "PLEASE CONFIRM THIS RECORD"  LINE 2 COLUMN 3.
+           DISPLAY STUDENT-NUMBER-PROMPT         LINE 4 COLUMN 6.
+           DISPLAY STUDENT-NUMBER-IN             LINE 4 COLUMN 28.
+           DISPLAY PROGRAM-CODE-PROMPT           LINE 5 COLUMN 6.
+           DISPLAY PROGRAM-CODE-IN               LINE 5 COLUMN 28.
+           DISPLAY TUITION-OWED-PROMPT           LINE 6 COLUMN 6.
+           DISPLAY STUDENT-TUITION-OWED-IN       LINE 6 COLUMN 28.
+           DISPLAY STUDENT-NAME-IN-PROMPT        LINE 7 COLUMN 6.
+           DISPLAY STUDENT-NAME-IN               LINE 7 COLUMN 28.
+           DISPLAY COURSE-CODE-1-PROMPT          LINE 8 COLUMN 6.
+           DISPLAY COURSE-CODE-1-IN              LINE 8 COLUMN 28.
+           DISPLAY COURSE-CODE-2-PROMPT          LINE 9 COLUMN 6.
+           DISPLAY COURSE-CODE-2-IN              LINE 9 COLUMN 28.
+           DISPLAY COURSE-CODE-3-PROMPT          LINE 10 COLUMN 6.
+           DISPLAY COURSE-CODE-3-IN              LINE 10 COLUMN 28.
+           DISPLAY COURSE-CODE-4-PROMPT          LINE 11 COLUMN 6.
+           DISPLAY COURSE-CODE-4-IN              LINE 11 COLUMN 28.
+           DISPLAY COURSE-CODE-5-PROMPT          LINE 12 COLUMN 6.
+           DISPLAY COURSE-CODE-5-IN              LINE 12 COLUMN 28.
+           DISPLAY TERM-CODE-PROMPT              LINE 13 COLUMN 6.
+           DISPLAY TERM-CODE-IN                  LINE 13 COLUMN 28.
+
+           DISPLAY CONFIRM-PROMPT                LINE 14 COLUMN 6.
+           ACCEPT  CONFIRM-RESPONSE              LINE 14 COLUMN 47.
+
+           IF CONFIRM-RESPONSE = "Y"
+               MOVE "Y" TO RECORD-CONFIRMED-SW
+           ELSE
+               PERFORM 303-ENTER-STUDENT-DATA
+           END-IF.
+
+       407-COMPARE-PRIOR-NUMBER.
+           IF STUDENT-NUMBER-IN = STUDENT-NUMBER-USED(DUP-SUB)
+               MOVE "Y" TO DUPLICATE-NUMBER-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Load every program-of-study row from PROGRAM.TXT into memory
+      *-----------------------------------------------------------------
+       307-LOAD-PROGRAM-TABLE.
+           READ PROGRAM-FILE-IN
+               AT END
+                   MOVE "YES" TO EOF-PROGRAM
+               NOT AT END
+                   ADD 1 TO PROGRAM-TABLE-COUNT
+                   MOVE PROGRAM-INFOR TO
+                       PROGRAM-VALUES-TBL(PROGRAM-TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *Search PROGRAM-TBL for PROGRAM-CODE-IN and, if found, compute
+      *STUDENT-TUITION-OWED-IN from that row's rate and credit hours
+      *-----------------------------------------------------------------
+       408-LOOKUP-PROGRAM-CODE.
+           MOVE "N" TO PROGRAM-VALID-SW.
+           PERFORM 409-COMPARE-PROGRAM-CODE
+               VARYING PROGRAM-SUB FROM 1 BY 1
+               UNTIL PROGRAM-SUB > PROGRAM-TABLE-COUNT
+                   OR PROGRAM-VALID-SW = "Y".
+
+       409-COMPARE-PROGRAM-CODE.
+           IF PROGRAM-CODE-IN = PROGRAM-CODE-TBL(PROGRAM-SUB)
+               COMPUTE STUDENT-TUITION-OWED-IN ROUNDED =
+                   PROGRAM-RATE-TBL(PROGRAM-SUB) *
+                   PROGRAM-HOURS-TBL(PROGRAM-SUB)
+               MOVE "Y" TO PROGRAM-VALID-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Load every course-catalog row from COURSE.TXT into memory
+      *-----------------------------------------------------------------
+       410-LOAD-COURSE-TABLE.
+           READ COURSE-FILE-IN
+               AT END
+                   MOVE "YES" TO EOF-COURSE
+               NOT AT END
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-INFOR TO
+                       COURSE-VALUES-TBL(COURSE-TABLE-COUNT)
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 1, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       420-ACCEPT-COURSE-CODE-1.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  COURSE-CODE-1-PROMPT         LINE 8  COLUMN 6.
+           ACCEPT   COURSE-CODE-1-IN             LINE 8  COLUMN 28.
+
+           MOVE COURSE-CODE-1-IN TO COURSE-CODE-CHECK-WS.
+           PERFORM 430-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               MOVE "Course code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 2, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       421-ACCEPT-COURSE-CODE-2.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  COURSE-CODE-2-PROMPT         LINE 9  COLUMN 6.
+           ACCEPT   COURSE-CODE-2-IN             LINE 9  COLUMN 28.
+
+           MOVE COURSE-CODE-2-IN TO COURSE-CODE-CHECK-WS.
+           PERFORM 430-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               MOVE "Course code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 3, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       422-ACCEPT-COURSE-CODE-3.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  COURSE-CODE-3-PROMPT         LINE 10 COLUMN 6.
+           ACCEPT   COURSE-CODE-3-IN             LINE 10 COLUMN 28.
+
+           MOVE COURSE-CODE-3-IN TO COURSE-CODE-CHECK-WS.
+           PERFORM 430-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               MOVE "Course code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 4, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       423-ACCEPT-COURSE-CODE-4.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  COURSE-CODE-4-PROMPT         LINE 11 COLUMN 6.
+           ACCEPT   COURSE-CODE-4-IN             LINE 11 COLUMN 28.
+
+           MOVE COURSE-CODE-4-IN TO COURSE-CODE-CHECK-WS.
+           PERFORM 430-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               MOVE "Course code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Accept Course Code 5, reject one not on file in COURSE.TXT
+      *-----------------------------------------------------------------
+       424-ACCEPT-COURSE-CODE-5.
+           MOVE SPACES TO ERROR-MESSAGE-LINE.
+           DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6.
+
+           DISPLAY  COURSE-CODE-5-PROMPT         LINE 12 COLUMN 6.
+           ACCEPT   COURSE-CODE-5-IN             LINE 12 COLUMN 28.
+
+           MOVE COURSE-CODE-5-IN TO COURSE-CODE-CHECK-WS.
+           PERFORM 430-LOOKUP-COURSE-CODE.
+           IF COURSE-VALID-SW = "N"
+               MOVE "Course code not found, re-enter"
+                   TO ERROR-MESSAGE-LINE
+               DISPLAY ERROR-MESSAGE-LINE    LINE 20 COLUMN 6
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *Search COURSE-TBL for COURSE-CODE-CHECK-WS
+      *-----------------------------------------------------------------
+       430-LOOKUP-COURSE-CODE.
+           MOVE "N" TO COURSE-VALID-SW.
+           PERFORM 431-COMPARE-COURSE-CODE
+               VARYING COURSE-SUB FROM 1 BY 1
+               UNTIL COURSE-SUB > COURSE-TABLE-COUNT
+                   OR COURSE-VALID-SW = "Y".
+
+       431-COMPARE-COURSE-CODE.
+           IF COURSE-CODE-CHECK-WS = COURSE-CODE-TBL(COURSE-SUB)
+               MOVE "Y" TO COURSE-VALID-SW
+           END-IF.
+
+       END PROGRAM PROGRAM1.
